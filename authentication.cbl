@@ -19,6 +19,10 @@
        01 WS-EOF PIC X VALUE 'N'.
        01 WS-EXIST PIC X VALUE 'N'.
        01 WS-VALID PIC X VALUE 'N'.
+       01 WS-PASSWORD-DIGEST PIC X(30).
+       01 WS-HASH-VALUE PIC 9(10).
+       01 WS-HASH-LEN PIC 999.
+       01 WS-HASH-IDX PIC 999.
        PROCEDURE DIVISION.
        MAIN.
            DISPLAY "1 - REGISTER"
@@ -42,8 +46,9 @@
               ACCEPT WS-USERNAME
               DISPLAY "ENTER PASSWORD: " NO ADVANCING
               ACCEPT WS-PASSWORD
+              PERFORM HASH-PASSWORD
               MOVE WS-USERNAME TO USER-ID
-              MOVE WS-PASSWORD TO USER-PASSWORD
+              MOVE WS-PASSWORD-DIGEST TO USER-PASSWORD
               WRITE USER-RECORD
               CLOSE USER-FILE
               DISPLAY "USER REGISTERED SUCCESSFULLY".
@@ -54,14 +59,15 @@
                 ACCEPT WS-USERNAME
                 DISPLAY "ENTER PASSWORD: " NO ADVANCING
                 ACCEPT WS-PASSWORD
+                PERFORM HASH-PASSWORD
                 PERFORM UNTIL WS-EOF = 'Y'
                     READ USER-FILE INTO USER-RECORD
                         AT END
                             MOVE 'Y' TO WS-EOF
                         NOT AT END
-                IF WS-USERNAME = USER-ID THEN 
+                IF WS-USERNAME = USER-ID THEN
                    MOVE 'Y' TO WS-EXIST
-                   IF WS-PASSWORD = USER-PASSWORD THEN 
+                   IF WS-PASSWORD-DIGEST = USER-PASSWORD THEN
                        MOVE 'Y' TO WS-VALID
                        DISPLAY "LOGIN SUCCESSFUL"
                    CLOSE USER-FILE
@@ -74,3 +80,17 @@
                 ELSE IF WS-VALID = 'N' THEN
                    DISPLAY "INCORRECT USERNAME OR PASSWORD"
                 END-IF.
+
+       HASH-PASSWORD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PASSWORD))
+              TO WS-HASH-LEN
+           MOVE 5381 TO WS-HASH-VALUE
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+              UNTIL WS-HASH-IDX > WS-HASH-LEN
+              COMPUTE WS-HASH-VALUE = FUNCTION MOD(
+                 (WS-HASH-VALUE * 131) +
+                 FUNCTION ORD(WS-PASSWORD(WS-HASH-IDX:1)),
+                 999999937)
+           END-PERFORM
+           MOVE SPACES TO WS-PASSWORD-DIGEST
+           MOVE WS-HASH-VALUE TO WS-PASSWORD-DIGEST.
