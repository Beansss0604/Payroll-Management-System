@@ -6,54 +6,96 @@
         FILE-CONTROL.
             SELECT USER-FILE ASSIGN TO "Record.txt"
                 ORGANIZATION IS INDEXED
-                ACCESS MODE IS RANDOM
+                ACCESS MODE IS DYNAMIC
                 RECORD KEY IS USER-ID.
 
             SELECT PAYSLIP-FILE ASSIGN TO "Payslip.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PAYSLIP-KEY
+                ALTERNATE RECORD KEY IS USERNAME WITH DUPLICATES.
+
+            SELECT PAYSLIP-EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ATTENDANCE-FILE ASSIGN TO "Attendance.txt"
                 ORGANIZATION IS INDEXED
                 ACCESS MODE IS RANDOM
-                RECORD KEY IS USERNAME.
+                RECORD KEY IS ATTENDANCE-KEY
+                FILE STATUS IS WS-ATTEND-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "AuditTrail.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT ADMIN-SESSION-FILE ASSIGN TO "AdminSession.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SESSION-STATUS.
+
+            SELECT VIEW-CHECKPOINT-FILE ASSIGN TO "ViewCheckpoint.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-VIEW-CKPT-STATUS.
+
+            SELECT BATCH-CHECKPOINT-FILE ASSIGN TO "BatchCheckpoint.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BATCH-CKPT-STATUS.
+
+            SELECT LEAVE-FILE ASSIGN TO "Leave.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS LEAVE-USER-ID
+                FILE STATUS IS WS-LEAVE-STATUS.
 
         DATA DIVISION.
         FILE SECTION.
 
         FD USER-FILE.
-        01 USER-RECORD.
-            02 USER-ID                  PIC X(30).
-            02 USER-PASSWORD            PIC X(30).
-            02 EMPLOYEE-NAME            PIC X(30).
-            02 EMPLOYEE-DOB             PIC X(15).
-            02 EMPLOYEE-GENDER          PIC A(10).
-            02 EMPLOYEE-MARITAL-STATUS  PIC A(10).
-            02 EMPLOYEE-NATIONALITY     PIC A(10).
-            02 EMPLOYEE-EMAIL           PIC X(20).
-            02 EMPLOYEE-CONTACT         PIC X(12).
-            02 EMPLOYEE-ADDRESS         PIC X(40).
-            02 SLIP-CODE                PIC X(30).
+            COPY "USERREC.cpy".
 
         FD PAYSLIP-FILE.
-        01 PAYSLIP-RECORD.
-            02 USERNAME                 PIC X(30).
-            02 PAYSLIP-PERIOD           PIC X(30).
-            02 EMP-NAME                 PIC X(30).
-            02 BASIC-SALARY             PIC 9(4).
-            02 FD-OVERTIME              PIC Z(6).99.
-            02 FD-NIGHT-DIFF            PIC Z(6).99.
-            02 FD-HOLIDAY               PIC Z(6).99.
-            02 FD-TOTAL-PAY             PIC Z(6).99.
-            02 FD-LATE PIC Z(6).99.
-            02 FD-ABSENT PIC Z(6).99.
-            02 FD-UNDERTIME PIC Z(6).99.
-            02 FD-SSS PIC 999.
-            02 FD-PAGIBIG PIC 999.
-            02 FD-PHILHEALTH PIC 999.
-            02 FD-TOTAL-DEDUCTION PIC Z(6).99.
-            02 FD-NETPAY PIC Z(6).99.
+            COPY "PAYREC.cpy".
+
+        FD PAYSLIP-EXPORT-FILE.
+        01 EXPORT-LINE PIC X(80).
+
+        FD ATTENDANCE-FILE.
+            COPY "ATTENDREC.cpy".
+
+        FD AUDIT-FILE.
+            COPY "AUDITREC.cpy".
+
+        FD ADMIN-SESSION-FILE.
+        01 ADMIN-SESSION-LINE PIC X(15).
+
+        FD VIEW-CHECKPOINT-FILE.
+        01 VIEW-CHECKPOINT-LINE PIC X(30).
+
+        FD BATCH-CHECKPOINT-FILE.
+        01 BATCH-CHECKPOINT-LINE PIC X(60).
+
+        FD LEAVE-FILE.
+            COPY "LEAVEREC.cpy".
 
         WORKING-STORAGE SECTION.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-AUDIT-ACTOR PIC X(30).
+        01 WS-AUDIT-KEY PIC X(30).
+        01 WS-AUDIT-FIELD PIC X(20).
+        01 WS-AUDIT-OLD-VALUE PIC X(30).
+        01 WS-AUDIT-NEW-VALUE PIC X(30).
+        01 WS-CURRENT-DATETIME PIC X(21).
+        01 WS-EXPORT-FILENAME PIC X(40).
+        01 WS-EXPORT-CHOICE PIC A.
+        01 WS-SEND-CHOICE PIC A.
+        01 WS-MAIL-CMD PIC X(120).
+        01 WS-ATT-FOUND PIC X VALUE "N".
+        01 WS-ATTEND-STATUS PIC XX.
+        01 WS-LEAVE-STATUS PIC XX.
         01 File-Status PIC XX.
             88 File-OK VALUE "00".
             88 File-End VALUE "10".
+        01 WS-LOOKUP-STATUS PIC XX.
+            88 LOOKUP-FILE-END VALUE "10".
         01 CHOICE PIC 9.
         01 WS-CHOICE PIC A.
         01 WS-OVERTIME-HOURS PIC 999.
@@ -62,6 +104,10 @@
         01 WS-NIGHT-DIFF PIC 9(5).
         01 WS-HOLIDAY-HOURS PIC 999.
         01 WS-HOLIDAY PIC 9(5).
+        01 WS-HOURS-PROMPT PIC X(40).
+        01 WS-HOURS-ENTRY PIC X(3).
+        01 WS-HOURS-VALUE PIC 999.
+        01 WS-HOURS-OK PIC X VALUE "N".
         01 WS-TOTAL-PAY PIC 9(5).
         01 WS-LATE PIC 999.
         01 WS-LATERES PIC 9(5).
@@ -69,22 +115,100 @@
         01 WS-ABSENTRES PIC 9(5).
         01 WS-UNDERTIME PIC 999.
         01 WS-UNDERTIMERES PIC 9(5).
-        01 WS-SSS PIC 999 VALUE 225.
-        01 WS-PAGIBIG PIC 999 VALUE 200.
-        01 WS-PHILHEALTH PIC 999 VALUE 180.
         01 WS-TOTALDEDUCTION PIC 9(5).
         01 WS-NETPAY PIC 9(5).99.
+        01 WS-YTD-NETPAY-TEMP PIC 9(7)V99.
+
+        01 WS-CONTRIB-TABLE-DATA.
+            05 FILLER PIC X(14) VALUE "10000135100100".
+            05 FILLER PIC X(14) VALUE "20000225150150".
+            05 FILLER PIC X(14) VALUE "30000315200200".
+            05 FILLER PIC X(14) VALUE "40000405200250".
+            05 FILLER PIC X(14) VALUE "99999495200300".
+        01 WS-CONTRIB-TABLE REDEFINES WS-CONTRIB-TABLE-DATA.
+            05 WS-CONTRIB-ENTRY OCCURS 5 TIMES.
+                10 WS-CONTRIB-LIMIT PIC 9(5).
+                10 WS-CONTRIB-SSS PIC 999.
+                10 WS-CONTRIB-PAGIBIG PIC 999.
+                10 WS-CONTRIB-PHILHEALTH PIC 999.
+        01 WS-CONTRIB-IDX PIC 9.
+
+        01 WS-RATE-TABLE-DATA.
+            05 FILLER PIC X(27) VALUE "RANK-FILE      097210531620".
+            05 FILLER PIC X(27) VALUE "SUPERVISOR     120012001800".
+            05 FILLER PIC X(27) VALUE "MANAGER        150015002200".
+            05 FILLER PIC X(27) VALUE "DEFAULT        097210531620".
+        01 WS-RATE-TABLE REDEFINES WS-RATE-TABLE-DATA.
+            05 WS-RATE-ENTRY OCCURS 4 TIMES.
+                10 WS-RATE-POSITION PIC X(15).
+                10 WS-RATE-OVERTIME PIC 9(3)V9.
+                10 WS-RATE-NIGHT-DIFF PIC 9(3)V9.
+                10 WS-RATE-HOLIDAY PIC 9(3)V9.
+        01 WS-RATE-IDX PIC 9.
+        01 WS-OT-RATE PIC 9(3)V9.
+        01 WS-ND-RATE PIC 9(3)V9.
+        01 WS-HOL-RATE PIC 9(3)V9.
+        01 WS-EMP-FOUND PIC X VALUE "N".
+        01 WS-BATCH-PERIOD PIC X(30).
+        01 WS-BATCH-PROCESSED PIC 9(5) VALUE ZERO.
+        01 WS-BATCH-FAILED PIC 9(5) VALUE ZERO.
+        01 WS-BATCH-INACTIVE PIC 9(5) VALUE ZERO.
+        01 WS-BATCH-SKIP PIC X VALUE "N".
+        01 WS-REG-PERIOD PIC X(30).
+        01 WS-REG-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-REG-BASIC PIC 9(7)V99 VALUE ZERO.
+        01 WS-REG-OVERTIME PIC 9(7)V99 VALUE ZERO.
+        01 WS-REG-SSS PIC 9(7)V99 VALUE ZERO.
+        01 WS-REG-PAGIBIG PIC 9(7)V99 VALUE ZERO.
+        01 WS-REG-PHILHEALTH PIC 9(7)V99 VALUE ZERO.
+        01 WS-REG-NETPAY PIC 9(7)V99 VALUE ZERO.
+        01 WS-REG-TOTAL-BASIC PIC 9(9)V99 VALUE ZERO.
+        01 WS-REG-TOTAL-OVERTIME PIC 9(9)V99 VALUE ZERO.
+        01 WS-REG-TOTAL-SSS PIC 9(9)V99 VALUE ZERO.
+        01 WS-REG-TOTAL-PAGIBIG PIC 9(9)V99 VALUE ZERO.
+        01 WS-REG-TOTAL-PHILHEALTH PIC 9(9)V99 VALUE ZERO.
+        01 WS-REG-TOTAL-NETPAY PIC 9(9)V99 VALUE ZERO.
+        01 FD-REG-TOTAL-BASIC PIC Z(9).99.
+        01 FD-REG-TOTAL-OVERTIME PIC Z(9).99.
+        01 FD-REG-TOTAL-SSS PIC Z(9).99.
+        01 FD-REG-TOTAL-PAGIBIG PIC Z(9).99.
+        01 FD-REG-TOTAL-PHILHEALTH PIC Z(9).99.
+        01 FD-REG-TOTAL-NETPAY PIC Z(9).99.
+        01 WS-SESSION-STATUS PIC XX.
+        01 WS-SESSION-ROLE PIC X(15) VALUE SPACES.
+            88 SESSION-ROLE-HR-ADMIN VALUE "HR-ADMIN".
+            88 SESSION-ROLE-PAYROLL-ADMIN VALUE "PAYROLL-ADMIN".
+        01 WS-VIEW-CKPT-STATUS PIC XX.
+        01 WS-VIEW-CKPT-USER-ID PIC X(30) VALUE SPACES.
+        01 WS-BATCH-CKPT-STATUS PIC XX.
+        01 WS-BATCH-CKPT-KEY PIC X(60) VALUE SPACES.
+        01 WS-LEAVE-FOUND PIC X VALUE "N".
+        01 WS-LEAVE-DECISION PIC X.
 
         PROCEDURE DIVISION.
+        GET-ADMIN-SESSION-ROLE.
+           MOVE SPACES TO WS-SESSION-ROLE
+           OPEN INPUT ADMIN-SESSION-FILE
+           IF WS-SESSION-STATUS = "00"
+              READ ADMIN-SESSION-FILE
+                 AT END
+                    MOVE SPACES TO WS-SESSION-ROLE
+                 NOT AT END
+                    MOVE ADMIN-SESSION-LINE TO WS-SESSION-ROLE
+              END-READ
+              CLOSE ADMIN-SESSION-FILE
+           END-IF.
+
         MAIN-MENU.
+        PERFORM GET-ADMIN-SESSION-ROLE
         CALL 'SYSTEM' USING 'clear'
-        PERFORM UNTIL CHOICE = 5
+        PERFORM UNTIL CHOICE = 7
            DISPLAY "==================================================="
-           DISPLAY "||||||||||||||=======================||||||||||||||" 
+           DISPLAY "||||||||||||||=======================||||||||||||||"
            DISPLAY "|||||||||||||       ADMINS MENU       |||||||||||||"
            DISPLAY "||||||||||||||=======================||||||||||||||"
            DISPLAY "|=================================================|"
-           DISPLAY "||||||=======================================||||||"     
+           DISPLAY "||||||=======================================||||||"
            DISPLAY "|||||      [1] - VIEW EMPLOYEE RECORDS        |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
@@ -100,21 +224,63 @@
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
            DISPLAY "||||||=======================================||||||"
-           DISPLAY "|||||          [5] - BACK TO MENU             |||||"
+           DISPLAY "|||||     [5] - PAYROLL REGISTER / SUMMARY    |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||     [6] - APPROVE/REJECT LEAVE REQUEST  |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||          [7] - BACK TO MENU             |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
            DISPLAY "[CHOOSE YOUR OPTION]: " WITH NO ADVANCING
             ACCEPT CHOICE
             EVALUATE CHOICE
                 WHEN 1
-                    PERFORM VIEW-RECORDS
+                    IF WS-SESSION-ROLE = SPACES OR
+                       SESSION-ROLE-HR-ADMIN
+                       PERFORM VIEW-RECORDS
+                    ELSE
+                       PERFORM ACCESS-DENIED
+                    END-IF
                 WHEN 2
-                    PERFORM VIEW-ATTENDANCE
+                    IF WS-SESSION-ROLE = SPACES OR
+                       SESSION-ROLE-HR-ADMIN
+                       PERFORM VIEW-ATTENDANCE
+                    ELSE
+                       PERFORM ACCESS-DENIED
+                    END-IF
                 WHEN 3
-                    PERFORM PROCESS-PAYSLIP
+                    IF WS-SESSION-ROLE = SPACES OR
+                       SESSION-ROLE-PAYROLL-ADMIN
+                       PERFORM PROCESS-PAYSLIP
+                    ELSE
+                       PERFORM ACCESS-DENIED
+                    END-IF
                 WHEN 4
-                    PERFORM GENERATESLIP
+                    IF WS-SESSION-ROLE = SPACES OR
+                       SESSION-ROLE-PAYROLL-ADMIN
+                       PERFORM GENERATESLIP
+                    ELSE
+                       PERFORM ACCESS-DENIED
+                    END-IF
                 WHEN 5
+                    IF WS-SESSION-ROLE = SPACES OR
+                       SESSION-ROLE-PAYROLL-ADMIN
+                       PERFORM PAYROLL-REGISTER
+                    ELSE
+                       PERFORM ACCESS-DENIED
+                    END-IF
+                WHEN 6
+                    IF WS-SESSION-ROLE = SPACES OR
+                       SESSION-ROLE-HR-ADMIN
+                       PERFORM LEAVE-APPROVAL
+                    ELSE
+                       PERFORM ACCESS-DENIED
+                    END-IF
+                WHEN 7
                    PERFORM BACK
                 WHEN OTHER
            DISPLAY "|=================================================|"
@@ -132,11 +298,40 @@
         VIEW-RECORDS.
             CALL 'SYSTEM' USING 'clear'
            DISPLAY "|=================================================|"
-           DISPLAY "||||||=======================================||||||"     
+           DISPLAY "||||||=======================================||||||"
            DISPLAY "|||||      [1] - VIEW EMPLOYEE RECORDS        |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
+            MOVE "00" TO File-Status
+            MOVE SPACES TO WS-VIEW-CKPT-USER-ID
+            OPEN INPUT VIEW-CHECKPOINT-FILE
+            IF WS-VIEW-CKPT-STATUS = "00"
+               READ VIEW-CHECKPOINT-FILE
+                  AT END
+                     MOVE SPACES TO WS-VIEW-CKPT-USER-ID
+                  NOT AT END
+                     MOVE VIEW-CHECKPOINT-LINE TO WS-VIEW-CKPT-USER-ID
+               END-READ
+               CLOSE VIEW-CHECKPOINT-FILE
+            END-IF
+
             OPEN I-O USER-FILE
+            IF WS-VIEW-CKPT-USER-ID NOT = SPACES
+               DISPLAY "[RESUME LISTING AFTER LAST CHECKPOINT ("
+                  WS-VIEW-CKPT-USER-ID "; N STARTS OVER)]? (Y/N): "
+                  WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+               IF WS-CHOICE = "Y" OR WS-CHOICE = "y"
+                  MOVE WS-VIEW-CKPT-USER-ID TO USER-ID
+                  START USER-FILE KEY IS GREATER THAN USER-ID
+                     INVALID KEY
+                        DISPLAY "WARNING: CHECKPOINT POSITION NOT "
+                           "FOUND, STARTING FROM THE BEGINNING."
+                        CLOSE USER-FILE
+                        OPEN I-O USER-FILE
+               END-IF
+            END-IF
+
             PERFORM UNTIL File-End
                 READ USER-FILE NEXT
                     AT END
@@ -144,10 +339,20 @@
                     NOT AT END
            DISPLAY "          Username: " USER-ID
            DISPLAY "          Employee Name: " EMPLOYEE-NAME
-           DISPLAY "|=================================================|"                    
+           DISPLAY "          Status: " EMPLOYEE-STATUS
+           DISPLAY "|=================================================|"
+           MOVE USER-ID TO WS-VIEW-CKPT-USER-ID
+           OPEN OUTPUT VIEW-CHECKPOINT-FILE
+           MOVE WS-VIEW-CKPT-USER-ID TO VIEW-CHECKPOINT-LINE
+           WRITE VIEW-CHECKPOINT-LINE
+           CLOSE VIEW-CHECKPOINT-FILE
                 END-READ
             END-PERFORM.
             CLOSE USER-FILE
+            MOVE SPACES TO VIEW-CHECKPOINT-LINE
+            OPEN OUTPUT VIEW-CHECKPOINT-FILE
+            WRITE VIEW-CHECKPOINT-LINE
+            CLOSE VIEW-CHECKPOINT-FILE
             PERFORM VIEWING-RECORDS
             STOP RUN.
 
@@ -181,7 +386,7 @@
            DISPLAY "|=================================================|"
            DISPLAY "USER-ID: " USER-ID
            DISPLAY "==================================================="
-           DISPLAY "PASSWORD: " USER-PASSWORD
+           DISPLAY "PASSWORD: ****** (HASHED, NOT SHOWN)"
            DISPLAY "==================================================="
            DISPLAY "EMPLOYEE NAME: " EMPLOYEE-NAME
            DISPLAY "==================================================="
@@ -200,7 +405,19 @@
            DISPLAY "EMPLOYEE ADDRESS: " EMPLOYEE-ADDRESS
            DISPLAY "==================================================="
            DISPLAY "PAYSLIP CODE: " SLIP-CODE
-           DISPLAY "===================================================" 
+           DISPLAY "==================================================="
+           DISPLAY "EMPLOYMENT STATUS: " EMPLOYEE-STATUS
+           DISPLAY "==================================================="
+           DISPLAY "YEAR-TO-DATE BASIC PAY: " YTD-BASIC
+           DISPLAY "==================================================="
+           DISPLAY "YEAR-TO-DATE SSS: " YTD-SSS
+           DISPLAY "==================================================="
+           DISPLAY "YEAR-TO-DATE PAG-IBIG: " YTD-PAGIBIG
+           DISPLAY "==================================================="
+           DISPLAY "YEAR-TO-DATE PHILHEALTH: " YTD-PHILHEALTH
+           DISPLAY "==================================================="
+           DISPLAY "YEAR-TO-DATE NET PAY: " YTD-NETPAY
+           DISPLAY "==================================================="
         CLOSE USER-FILE
 
         DISPLAY "[DO YOU WANT TO VIEW ANOTHER RECORD]? (Y/N):" 
@@ -218,13 +435,13 @@
 
         PROCESS-PAYSLIP.
         CALL 'SYSTEM' USING 'clear'
-        PERFORM UNTIL CHOICE = 4
+        PERFORM UNTIL CHOICE = 6
            DISPLAY "|=================================================|"
-           DISPLAY "|||||||||||||========================||||||||||||||"     
+           DISPLAY "|||||||||||||========================||||||||||||||"
            DISPLAY "||||||||||||    PROCESSING PAYSLIP    |||||||||||||"
            DISPLAY "|||||||||||||========================||||||||||||||"
            DISPLAY "|=================================================|"
-           DISPLAY "||||||=======================================||||||"     
+           DISPLAY "||||||=======================================||||||"
            DISPLAY "|||||       [1] - ADDITION IN SALARY          |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
@@ -235,8 +452,16 @@
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|||||       [3] - CREATING PAYSLIP RECORD    |||||"
            DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
            DISPLAY "||||||=======================================||||||"
-           DISPLAY "|||||           [4] - BACK TO MENU            |||||"
+           DISPLAY "|||||       [4] - RUN BATCH PAYROLL           |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||       [5] - BANK DISBURSEMENT           |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||           [6] - BACK TO MENU            |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
            DISPLAY "[CHOOSE YOUR OPTION]: " WITH NO ADVANCING
@@ -249,6 +474,10 @@
             WHEN 3
                 PERFORM PROCESSPAY
             WHEN 4
+                PERFORM RUN-BATCH-PAYROLL
+            WHEN 5
+                CALL "SYSTEM" USING BY REFERENCE "cobcrun Disbursement"
+            WHEN 6
             CALL "SYSTEM" USING BY REFERENCE "python3 Admin-call.py"
             WHEN OTHER
            DISPLAY "|=================================================|"
@@ -272,9 +501,11 @@
            DISPLAY "|=================================================|"
            DISPLAY "ENTER PAYSLIP CODE: " WITH NO ADVANCING
            ACCEPT USERNAME
+           DISPLAY "ENTER PAYSLIP PERIOD: " WITH NO ADVANCING
+           ACCEPT PAYSLIP-PERIOD
 
         OPEN I-O PAYSLIP-FILE
-           READ PAYSLIP-FILE KEY IS USERNAME
+           READ PAYSLIP-FILE
            INVALID KEY
            DISPLAY "|=================================================|"
            DISPLAY "|||||||||||||=========================|||||||||||||"     
@@ -292,30 +523,60 @@
                 PERFORM MAIN-MENU
             NOT INVALID KEY
 
-        MOVE 9720 TO BASIC-SALARY
-            
-           DISPLAY "ENTER OVERTIME PAY HOURS: " 
-        WITH NO ADVANCING
-        ACCEPT WS-OVERTIME-HOURS
-        MULTIPLY WS-OVERTIME-HOURS BY 97.2
+        PERFORM LOOKUP-EMPLOYEE-BY-SLIPCODE
+           IF WS-EMP-FOUND = "Y"
+              MOVE EMPLOYEE-BASIC-SALARY TO BASIC-SALARY
+           ELSE
+              MOVE ZERO TO BASIC-SALARY
+              DISPLAY "============================================"
+              DISPLAY "WARNING: NO EMPLOYEE RECORD FOR THIS CODE."
+              DISPLAY "============================================"
+           END-IF
+           IF WS-EMP-FOUND = "Y" AND EMPLOYEE-STATUS NOT = SPACES
+              AND NOT STATUS-ACTIVE
+              DISPLAY "============================================"
+              DISPLAY "EMPLOYEE IS NOT ACTIVE. PAYROLL NOT RUN."
+              DISPLAY "============================================"
+              CLOSE PAYSLIP-FILE
+              PERFORM MAIN-MENU
+           END-IF
+           PERFORM LOOKUP-RATE-BY-POSITION
+
+           MOVE "ENTER OVERTIME PAY HOURS: " TO WS-HOURS-PROMPT
+           PERFORM ACCEPT-VALID-HOURS
+           MOVE WS-HOURS-VALUE TO WS-OVERTIME-HOURS
+        MULTIPLY WS-OVERTIME-HOURS BY WS-OT-RATE
         GIVING WS-OVERTIME
         MOVE WS-OVERTIME TO FD-OVERTIME
            DISPLAY "==================================================="
-           DISPLAY "ENTER NIGHT DIFFERENTIAL HOURS: " WITH NO ADVANCING
-           ACCEPT WS-NIGHT-DIFF-HOURS
-           MULTIPLY WS-NIGHT-DIFF-HOURS BY 105.3 GIVING
+           MOVE "ENTER NIGHT DIFFERENTIAL HOURS: " TO WS-HOURS-PROMPT
+           PERFORM ACCEPT-VALID-HOURS
+           MOVE WS-HOURS-VALUE TO WS-NIGHT-DIFF-HOURS
+           MULTIPLY WS-NIGHT-DIFF-HOURS BY WS-ND-RATE GIVING
            WS-NIGHT-DIFF
            MOVE WS-NIGHT-DIFF TO FD-NIGHT-DIFF
            DISPLAY "==================================================="
-           DISPLAY "ENTER HOLIDAY HOURS: " WITH NO ADVANCING
-           ACCEPT WS-HOLIDAY-HOURS
-           MULTIPLY WS-HOLIDAY-HOURS BY 162 GIVING WS-HOLIDAY
+           MOVE "ENTER HOLIDAY HOURS: " TO WS-HOURS-PROMPT
+           PERFORM ACCEPT-VALID-HOURS
+           MOVE WS-HOURS-VALUE TO WS-HOLIDAY-HOURS
+           MULTIPLY WS-HOLIDAY-HOURS BY WS-HOL-RATE GIVING WS-HOLIDAY
            MOVE WS-HOLIDAY TO FD-HOLIDAY
 
+           MOVE USERNAME TO WS-AUDIT-ACTOR
+           MOVE PAYSLIP-KEY TO WS-AUDIT-KEY
+           MOVE "TOTAL-PAY" TO WS-AUDIT-FIELD
+           MOVE FD-TOTAL-PAY TO WS-AUDIT-OLD-VALUE
+
            COMPUTE WS-TOTAL-PAY = WS-OVERTIME + WS-NIGHT-DIFF +
            WS-HOLIDAY + BASIC-SALARY
            MOVE WS-TOTAL-PAY TO FD-TOTAL-PAY
-            
+           MOVE FD-TOTAL-PAY TO WS-AUDIT-NEW-VALUE
+           PERFORM APPEND-AUDIT-LOG
+
+           IF WS-EMP-FOUND = "Y"
+              PERFORM ACCUMULATE-YTD-BASIC
+           END-IF
+
             REWRITE PAYSLIP-RECORD
                INVALID KEY
            DISPLAY "|=================================================|"
@@ -332,6 +593,121 @@
            END-READ.
            CLOSE PAYSLIP-FILE.
 
+        ACCEPT-VALID-HOURS.
+           MOVE "N" TO WS-HOURS-OK
+           PERFORM UNTIL WS-HOURS-OK = "Y"
+              DISPLAY WS-HOURS-PROMPT WITH NO ADVANCING
+              ACCEPT WS-HOURS-ENTRY
+              IF WS-HOURS-ENTRY IS NUMERIC
+                 MOVE WS-HOURS-ENTRY TO WS-HOURS-VALUE
+                 IF WS-HOURS-VALUE <= 744
+                    MOVE "Y" TO WS-HOURS-OK
+                 ELSE
+                    DISPLAY "INVALID: HOURS MUST BE 0-744."
+                 END-IF
+              ELSE
+                 DISPLAY "INVALID: NUMERIC HOURS ONLY."
+              END-IF
+           END-PERFORM.
+
+        LOOKUP-EMPLOYEE-BY-SLIPCODE.
+           MOVE "N" TO WS-EMP-FOUND
+           MOVE "00" TO WS-LOOKUP-STATUS
+           OPEN I-O USER-FILE
+           PERFORM UNTIL LOOKUP-FILE-END OR WS-EMP-FOUND = "Y"
+              READ USER-FILE NEXT
+                 AT END
+                    SET LOOKUP-FILE-END TO TRUE
+                 NOT AT END
+                    IF SLIP-CODE = USERNAME
+                       MOVE "Y" TO WS-EMP-FOUND
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE USER-FILE.
+
+        ACCUMULATE-YTD-BASIC.
+           OPEN I-O USER-FILE
+           READ USER-FILE KEY IS USER-ID
+              INVALID KEY
+                 DISPLAY "WARNING: YTD BASIC PAY NOT UPDATED."
+              NOT INVALID KEY
+                 ADD BASIC-SALARY TO YTD-BASIC
+                 REWRITE USER-RECORD
+                    INVALID KEY
+                       DISPLAY "WARNING: YTD BASIC PAY NOT UPDATED."
+                 END-REWRITE
+           END-READ
+           CLOSE USER-FILE.
+
+        ACCUMULATE-YTD-DEDUCTIONS.
+           OPEN I-O USER-FILE
+           READ USER-FILE KEY IS USER-ID
+              INVALID KEY
+                 DISPLAY "WARNING: YTD DEDUCTIONS NOT UPDATED."
+              NOT INVALID KEY
+                 ADD FD-SSS TO YTD-SSS
+                 ADD FD-PAGIBIG TO YTD-PAGIBIG
+                 ADD FD-PHILHEALTH TO YTD-PHILHEALTH
+                 MOVE FD-NETPAY TO WS-YTD-NETPAY-TEMP
+                 ADD WS-YTD-NETPAY-TEMP TO YTD-NETPAY
+                 REWRITE USER-RECORD
+                    INVALID KEY
+                       DISPLAY "WARNING: YTD DEDUCTIONS NOT UPDATED."
+                 END-REWRITE
+           END-READ
+           CLOSE USER-FILE.
+
+        LOOKUP-ATTENDANCE.
+           MOVE "N" TO WS-ATT-FOUND
+           MOVE USERNAME TO ATT-SLIP-CODE
+           MOVE PAYSLIP-PERIOD TO ATT-PERIOD
+           OPEN INPUT ATTENDANCE-FILE
+           IF WS-ATTEND-STATUS NOT = "00"
+              OPEN OUTPUT ATTENDANCE-FILE
+              CLOSE ATTENDANCE-FILE
+              OPEN INPUT ATTENDANCE-FILE
+           END-IF
+           READ ATTENDANCE-FILE
+              INVALID KEY
+                 MOVE "N" TO WS-ATT-FOUND
+              NOT INVALID KEY
+                 MOVE "Y" TO WS-ATT-FOUND
+           END-READ
+           CLOSE ATTENDANCE-FILE.
+
+        LOOKUP-LEAVE.
+           MOVE "N" TO WS-LEAVE-FOUND
+           MOVE USER-ID TO LEAVE-USER-ID
+           OPEN INPUT LEAVE-FILE
+           IF WS-LEAVE-STATUS NOT = "00"
+              OPEN OUTPUT LEAVE-FILE
+              CLOSE LEAVE-FILE
+              OPEN INPUT LEAVE-FILE
+           END-IF
+           READ LEAVE-FILE KEY IS LEAVE-USER-ID
+              INVALID KEY
+                 MOVE "N" TO WS-LEAVE-FOUND
+              NOT INVALID KEY
+                 MOVE "Y" TO WS-LEAVE-FOUND
+           END-READ
+           CLOSE LEAVE-FILE.
+
+        CLOSE-LEAVE-REQUEST.
+           OPEN I-O LEAVE-FILE
+           READ LEAVE-FILE KEY IS LEAVE-USER-ID
+              INVALID KEY
+                 DISPLAY "WARNING: LEAVE REQUEST NOT MARKED CLOSED."
+              NOT INVALID KEY
+                 SET LEAVE-CLOSED TO TRUE
+                 REWRITE LEAVE-RECORD
+                    INVALID KEY
+                       DISPLAY "WARNING: LEAVE REQUEST NOT MARKED "
+                          "CLOSED."
+                 END-REWRITE
+           END-READ
+           CLOSE LEAVE-FILE.
+
         DEDUCTION-SALARY.
            CALL 'SYSTEM' USING 'clear'
            DISPLAY "|=================================================|"
@@ -341,9 +717,11 @@
            DISPLAY "|=================================================|"
            DISPLAY "ENTER PAYSLIP CODE: " WITH NO ADVANCING
             ACCEPT USERNAME
+           DISPLAY "ENTER PAYSLIP PERIOD: " WITH NO ADVANCING
+           ACCEPT PAYSLIP-PERIOD
 
            OPEN I-O PAYSLIP-FILE
-           READ PAYSLIP-FILE KEY IS USERNAME
+           READ PAYSLIP-FILE
            INVALID KEY
            DISPLAY "|=================================================|"
            DISPLAY "|||||||||||||=========================|||||||||||||"     
@@ -361,57 +739,445 @@
                 PERFORM MAIN-MENU
                NOT INVALID KEY
 
-           DISPLAY "ENTER LATE(MINUTES): " 
-           WITH NO ADVANCING
-           ACCEPT WS-LATE
+           PERFORM LOOKUP-EMPLOYEE-BY-SLIPCODE
+           IF WS-EMP-FOUND = "N"
+              DISPLAY "============================================"
+              DISPLAY "WARNING: NO EMPLOYEE RECORD FOR THIS CODE."
+              DISPLAY "============================================"
+           END-IF
+           IF WS-EMP-FOUND = "Y" AND EMPLOYEE-STATUS NOT = SPACES
+              AND NOT STATUS-ACTIVE
+              DISPLAY "============================================"
+              DISPLAY "EMPLOYEE IS NOT ACTIVE. PAYROLL NOT RUN."
+              DISPLAY "============================================"
+              CLOSE PAYSLIP-FILE
+              PERFORM MAIN-MENU
+           END-IF
+
+           PERFORM LOOKUP-ATTENDANCE
+           IF WS-ATT-FOUND = "Y"
+              MOVE ATT-LATE-MINUTES TO WS-LATE
+              MOVE ATT-ABSENT-DAYS TO WS-ABSENT
+              MOVE ATT-UNDERTIME-HOURS TO WS-UNDERTIME
+           ELSE
+              MOVE ZERO TO WS-LATE
+              MOVE ZERO TO WS-ABSENT
+              MOVE ZERO TO WS-UNDERTIME
+              DISPLAY "============================================"
+              DISPLAY "WARNING: NO ATTENDANCE RECORD FOR THIS CODE."
+              DISPLAY "============================================"
+           END-IF
+
            COMPUTE WS-LATERES = WS-LATE * 2
            MOVE WS-LATERES TO FD-LATE
            DISPLAY "==================================================="
 
-           DISPLAY "ENTER DAYS OF ABSENT: " WITH NO ADVANCING
-           ACCEPT WS-ABSENT 
+           IF WS-EMP-FOUND = "Y"
+              PERFORM LOOKUP-LEAVE
+              IF WS-LEAVE-FOUND = "Y" AND LEAVE-APPROVED
+                 AND LEAVE-PERIOD = PAYSLIP-PERIOD
+                 IF WS-ABSENT > LEAVE-DAYS
+                    SUBTRACT LEAVE-DAYS FROM WS-ABSENT
+                 ELSE
+                    MOVE ZERO TO WS-ABSENT
+                 END-IF
+                 DISPLAY "APPROVED LEAVE APPLIED: " LEAVE-DAYS
+                    " DAY(S) EXCUSED."
+                 DISPLAY "==========================================="
+                 PERFORM CLOSE-LEAVE-REQUEST
+              END-IF
+           END-IF
+
            COMPUTE WS-ABSENTRES = WS-ABSENT * 648
            MOVE WS-ABSENTRES TO FD-ABSENT
            DISPLAY "==================================================="
-        
-           DISPLAY "ENTER UNDERTIME HOURS: " WITH NO ADVANCING
-           ACCEPT WS-UNDERTIME
+
            COMPUTE WS-UNDERTIMERES = WS-UNDERTIME * 81
            MOVE WS-UNDERTIMERES TO FD-UNDERTIME
            DISPLAY "==================================================="
 
            MOVE FD-TOTAL-PAY TO WS-TOTAL-PAY
-           MOVE WS-SSS TO FD-SSS
-        MOVE WS-PAGIBIG TO FD-PAGIBIG
-        MOVE WS-PHILHEALTH TO FD-PHILHEALTH
+           PERFORM LOOKUP-CONTRIBUTIONS
+
+           COMPUTE WS-TOTALDEDUCTION = FD-SSS + FD-PAGIBIG
+              + FD-PHILHEALTH + WS-LATERES + WS-ABSENTRES
+              + WS-UNDERTIMERES
+           MOVE WS-TOTALDEDUCTION TO FD-TOTAL-DEDUCTION
+
+           MOVE USERNAME TO WS-AUDIT-ACTOR
+           MOVE PAYSLIP-KEY TO WS-AUDIT-KEY
+           MOVE "NETPAY" TO WS-AUDIT-FIELD
+           MOVE FD-NETPAY TO WS-AUDIT-OLD-VALUE
 
-        COMPUTE WS-TOTALDEDUCTION = WS-SSS + WS-PAGIBIG +
-        WS-PHILHEALTH + WS-LATERES + WS-ABSENTRES + WS-UNDERTIMERES
-        MOVE WS-TOTALDEDUCTION TO FD-TOTAL-DEDUCTION
+           COMPUTE WS-NETPAY = WS-TOTAL-PAY - WS-TOTALDEDUCTION
+           MOVE WS-NETPAY TO FD-NETPAY
+           MOVE FD-NETPAY TO WS-AUDIT-NEW-VALUE
+           PERFORM APPEND-AUDIT-LOG
+
+           IF WS-EMP-FOUND = "Y"
+              PERFORM ACCUMULATE-YTD-DEDUCTIONS
+           END-IF
 
-        COMPUTE WS-NETPAY = WS-TOTAL-PAY - WS-TOTALDEDUCTION
-        MOVE WS-NETPAY TO FD-NETPAY
-            
             REWRITE PAYSLIP-RECORD
                INVALID KEY
            DISPLAY "|=================================================|"
-           DISPLAY "|||||||||||||=========================|||||||||||||"     
+           DISPLAY "|||||||||||||=========================|||||||||||||"
            DISPLAY "||||||||||||  ERROR: NO RECORD FOUND!  ||||||||||||"
            DISPLAY "|||||||||||||=========================|||||||||||||"
            DISPLAY "|=================================================|"
            END-REWRITE
            DISPLAY "|=================================================|"
-           DISPLAY "|||||||||================================||||||||||"     
+           DISPLAY "|||||||||================================||||||||||"
            DISPLAY "||||||||      RECORDED SUCCESSFULLY!      |||||||||"
            DISPLAY "|||||||||================================||||||||||"
            DISPLAY "|=================================================|"
            END-READ.
            CLOSE PAYSLIP-FILE.
-       
+
+        LOOKUP-RATE-BY-POSITION.
+           MOVE WS-RATE-OVERTIME(4) TO WS-OT-RATE
+           MOVE WS-RATE-NIGHT-DIFF(4) TO WS-ND-RATE
+           MOVE WS-RATE-HOLIDAY(4) TO WS-HOL-RATE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+              UNTIL WS-RATE-IDX > 4
+              IF WS-RATE-POSITION(WS-RATE-IDX) = EMPLOYEE-POSITION
+                 MOVE WS-RATE-OVERTIME(WS-RATE-IDX) TO WS-OT-RATE
+                 MOVE WS-RATE-NIGHT-DIFF(WS-RATE-IDX) TO WS-ND-RATE
+                 MOVE WS-RATE-HOLIDAY(WS-RATE-IDX) TO WS-HOL-RATE
+                 MOVE 5 TO WS-RATE-IDX
+              END-IF
+           END-PERFORM.
+
+        LOOKUP-CONTRIBUTIONS.
+           MOVE WS-CONTRIB-SSS(5) TO FD-SSS
+           MOVE WS-CONTRIB-PAGIBIG(5) TO FD-PAGIBIG
+           MOVE WS-CONTRIB-PHILHEALTH(5) TO FD-PHILHEALTH
+           PERFORM VARYING WS-CONTRIB-IDX FROM 1 BY 1
+              UNTIL WS-CONTRIB-IDX > 5
+              IF BASIC-SALARY <= WS-CONTRIB-LIMIT(WS-CONTRIB-IDX)
+                 MOVE WS-CONTRIB-SSS(WS-CONTRIB-IDX) TO FD-SSS
+                 MOVE WS-CONTRIB-PAGIBIG(WS-CONTRIB-IDX) TO
+                    FD-PAGIBIG
+                 MOVE WS-CONTRIB-PHILHEALTH(WS-CONTRIB-IDX) TO
+                    FD-PHILHEALTH
+                 MOVE 6 TO WS-CONTRIB-IDX
+              END-IF
+           END-PERFORM.
+
+        RUN-BATCH-PAYROLL.
+           CALL 'SYSTEM' USING 'clear'
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||       [4] - RUN BATCH PAYROLL           |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "[ENTER PAYSLIP PERIOD]: " WITH NO ADVANCING
+           ACCEPT WS-BATCH-PERIOD
+
+           MOVE ZERO TO WS-BATCH-PROCESSED
+           MOVE ZERO TO WS-BATCH-FAILED
+           MOVE ZERO TO WS-BATCH-INACTIVE
+           MOVE "00" TO File-Status
+           MOVE SPACES TO WS-BATCH-CKPT-KEY
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           IF WS-BATCH-CKPT-STATUS = "00"
+              READ BATCH-CHECKPOINT-FILE
+                 AT END
+                    MOVE SPACES TO WS-BATCH-CKPT-KEY
+                 NOT AT END
+                    MOVE BATCH-CHECKPOINT-LINE TO WS-BATCH-CKPT-KEY
+              END-READ
+              CLOSE BATCH-CHECKPOINT-FILE
+           END-IF
+
+           OPEN I-O PAYSLIP-FILE
+           IF WS-BATCH-CKPT-KEY NOT = SPACES
+              DISPLAY "[RESUME BATCH AFTER LAST CHECKPOINT ("
+                 WS-BATCH-CKPT-KEY "; N STARTS OVER)]? (Y/N): "
+                 WITH NO ADVANCING
+              ACCEPT WS-CHOICE
+              IF WS-CHOICE = "Y" OR WS-CHOICE = "y"
+                 MOVE WS-BATCH-CKPT-KEY TO PAYSLIP-KEY
+                 START PAYSLIP-FILE KEY IS GREATER THAN PAYSLIP-KEY
+                    INVALID KEY
+                       DISPLAY "WARNING: CHECKPOINT POSITION NOT "
+                          "FOUND, STARTING FROM THE BEGINNING."
+                       CLOSE PAYSLIP-FILE
+                       OPEN I-O PAYSLIP-FILE
+              END-IF
+           END-IF
+
+           PERFORM UNTIL File-End
+              READ PAYSLIP-FILE NEXT
+                 AT END
+                    SET File-End TO TRUE
+                 NOT AT END
+                    IF PAYSLIP-PERIOD = WS-BATCH-PERIOD
+                       PERFORM BATCH-COMPUTE-PAYSLIP
+                       IF WS-BATCH-SKIP = "Y"
+                          IF WS-EMP-FOUND = "N"
+                             ADD 1 TO WS-BATCH-FAILED
+                          ELSE
+                             ADD 1 TO WS-BATCH-INACTIVE
+                          END-IF
+                       ELSE
+                          REWRITE PAYSLIP-RECORD
+                             INVALID KEY
+                                ADD 1 TO WS-BATCH-FAILED
+                             NOT INVALID KEY
+                                ADD 1 TO WS-BATCH-PROCESSED
+                          END-REWRITE
+                       END-IF
+                    END-IF
+                    MOVE PAYSLIP-KEY TO WS-BATCH-CKPT-KEY
+                    OPEN OUTPUT BATCH-CHECKPOINT-FILE
+                    MOVE WS-BATCH-CKPT-KEY TO BATCH-CHECKPOINT-LINE
+                    WRITE BATCH-CHECKPOINT-LINE
+                    CLOSE BATCH-CHECKPOINT-FILE
+              END-READ
+           END-PERFORM
+           CLOSE PAYSLIP-FILE
+           MOVE SPACES TO BATCH-CHECKPOINT-LINE
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           WRITE BATCH-CHECKPOINT-LINE
+           CLOSE BATCH-CHECKPOINT-FILE
+
+           DISPLAY "|=================================================|"
+           DISPLAY "|||||||||================================||||||||||"
+           DISPLAY "||||||||      BATCH PAYROLL COMPLETE!     |||||||||"
+           DISPLAY "|||||||||================================||||||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "PROCESSED: " WS-BATCH-PROCESSED "   FAILED: "
+              WS-BATCH-FAILED "   INACTIVE SKIPPED: " WS-BATCH-INACTIVE
+           DISPLAY "|=================================================|"
+           DISPLAY 'PRESS ENTER TO CONTINUE...' WITH NO ADVANCING
+           ACCEPT OMITTED
+           PERFORM PROCESS-PAYSLIP.
+
+        BATCH-COMPUTE-PAYSLIP.
+           MOVE "N" TO WS-BATCH-SKIP
+           PERFORM LOOKUP-EMPLOYEE-BY-SLIPCODE
+           IF WS-EMP-FOUND = "Y"
+              MOVE EMPLOYEE-BASIC-SALARY TO BASIC-SALARY
+              IF EMPLOYEE-STATUS NOT = SPACES AND NOT STATUS-ACTIVE
+                 MOVE "Y" TO WS-BATCH-SKIP
+              END-IF
+           ELSE
+              MOVE "Y" TO WS-BATCH-SKIP
+           END-IF
+
+           MOVE FD-OVERTIME TO WS-OVERTIME
+           MOVE FD-NIGHT-DIFF TO WS-NIGHT-DIFF
+           MOVE FD-HOLIDAY TO WS-HOLIDAY
+           COMPUTE WS-TOTAL-PAY = WS-OVERTIME + WS-NIGHT-DIFF +
+              WS-HOLIDAY + BASIC-SALARY
+           MOVE WS-TOTAL-PAY TO FD-TOTAL-PAY
+
+           IF WS-EMP-FOUND = "Y" AND WS-BATCH-SKIP = "N"
+              PERFORM ACCUMULATE-YTD-BASIC
+           END-IF
+
+           PERFORM LOOKUP-CONTRIBUTIONS
+
+           PERFORM LOOKUP-ATTENDANCE
+           IF WS-ATT-FOUND = "Y"
+              MOVE ATT-LATE-MINUTES TO WS-LATE
+              MOVE ATT-ABSENT-DAYS TO WS-ABSENT
+              MOVE ATT-UNDERTIME-HOURS TO WS-UNDERTIME
+           ELSE
+              MOVE ZERO TO WS-LATE
+              MOVE ZERO TO WS-ABSENT
+              MOVE ZERO TO WS-UNDERTIME
+           END-IF
+
+           COMPUTE WS-LATERES = WS-LATE * 2
+           MOVE WS-LATERES TO FD-LATE
+
+           IF WS-EMP-FOUND = "Y"
+              PERFORM LOOKUP-LEAVE
+              IF WS-LEAVE-FOUND = "Y" AND LEAVE-APPROVED
+                 AND LEAVE-PERIOD = WS-BATCH-PERIOD
+                 IF WS-ABSENT > LEAVE-DAYS
+                    SUBTRACT LEAVE-DAYS FROM WS-ABSENT
+                 ELSE
+                    MOVE ZERO TO WS-ABSENT
+                 END-IF
+                 IF WS-BATCH-SKIP = "N"
+                    PERFORM CLOSE-LEAVE-REQUEST
+                 END-IF
+              END-IF
+           END-IF
+
+           COMPUTE WS-ABSENTRES = WS-ABSENT * 648
+           MOVE WS-ABSENTRES TO FD-ABSENT
+
+           COMPUTE WS-UNDERTIMERES = WS-UNDERTIME * 81
+           MOVE WS-UNDERTIMERES TO FD-UNDERTIME
+
+           COMPUTE WS-TOTALDEDUCTION = FD-SSS + FD-PAGIBIG
+              + FD-PHILHEALTH + WS-LATERES + WS-ABSENTRES
+              + WS-UNDERTIMERES
+           MOVE WS-TOTALDEDUCTION TO FD-TOTAL-DEDUCTION
+
+           MOVE "BATCH" TO WS-AUDIT-ACTOR
+           MOVE PAYSLIP-KEY TO WS-AUDIT-KEY
+           MOVE "NETPAY" TO WS-AUDIT-FIELD
+           MOVE FD-NETPAY TO WS-AUDIT-OLD-VALUE
+
+           COMPUTE WS-NETPAY = WS-TOTAL-PAY - WS-TOTALDEDUCTION
+           MOVE WS-NETPAY TO FD-NETPAY
+           MOVE FD-NETPAY TO WS-AUDIT-NEW-VALUE
+           IF WS-BATCH-SKIP = "N"
+              PERFORM APPEND-AUDIT-LOG
+           END-IF
+
+           IF WS-EMP-FOUND = "Y" AND WS-BATCH-SKIP = "N"
+              PERFORM ACCUMULATE-YTD-DEDUCTIONS
+           END-IF.
+
+        PAYROLL-REGISTER.
+           CALL 'SYSTEM' USING 'clear'
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||     [5] - PAYROLL REGISTER / SUMMARY    |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "[ENTER PAYSLIP PERIOD]: " WITH NO ADVANCING
+           ACCEPT WS-REG-PERIOD
+
+           MOVE ZERO TO WS-REG-COUNT
+           MOVE ZERO TO WS-REG-TOTAL-BASIC
+           MOVE ZERO TO WS-REG-TOTAL-OVERTIME
+           MOVE ZERO TO WS-REG-TOTAL-SSS
+           MOVE ZERO TO WS-REG-TOTAL-PAGIBIG
+           MOVE ZERO TO WS-REG-TOTAL-PHILHEALTH
+           MOVE ZERO TO WS-REG-TOTAL-NETPAY
+           MOVE "00" TO File-Status
+
+           DISPLAY "|=================================================|"
+           DISPLAY "CODE       NAME          BASIC   O/T  NETPAY"
+           DISPLAY "|=================================================|"
+
+           OPEN I-O PAYSLIP-FILE
+           PERFORM UNTIL File-End
+              READ PAYSLIP-FILE NEXT
+                 AT END
+                    SET File-End TO TRUE
+                 NOT AT END
+                    IF PAYSLIP-PERIOD = WS-REG-PERIOD
+                       DISPLAY USERNAME " " EMP-NAME " "
+                          BASIC-SALARY " " FD-OVERTIME " " FD-NETPAY
+                       ADD 1 TO WS-REG-COUNT
+                       MOVE BASIC-SALARY TO WS-REG-BASIC
+                       MOVE FD-OVERTIME TO WS-REG-OVERTIME
+                       MOVE FD-SSS TO WS-REG-SSS
+                       MOVE FD-PAGIBIG TO WS-REG-PAGIBIG
+                       MOVE FD-PHILHEALTH TO WS-REG-PHILHEALTH
+                       MOVE FD-NETPAY TO WS-REG-NETPAY
+                       ADD WS-REG-BASIC TO WS-REG-TOTAL-BASIC
+                       ADD WS-REG-OVERTIME TO WS-REG-TOTAL-OVERTIME
+                       ADD WS-REG-SSS TO WS-REG-TOTAL-SSS
+                       ADD WS-REG-PAGIBIG TO WS-REG-TOTAL-PAGIBIG
+                       ADD WS-REG-PHILHEALTH TO WS-REG-TOTAL-PHILHEALTH
+                       ADD WS-REG-NETPAY TO WS-REG-TOTAL-NETPAY
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE PAYSLIP-FILE
+
+           MOVE WS-REG-TOTAL-BASIC TO FD-REG-TOTAL-BASIC
+           MOVE WS-REG-TOTAL-OVERTIME TO FD-REG-TOTAL-OVERTIME
+           MOVE WS-REG-TOTAL-SSS TO FD-REG-TOTAL-SSS
+           MOVE WS-REG-TOTAL-PAGIBIG TO FD-REG-TOTAL-PAGIBIG
+           MOVE WS-REG-TOTAL-PHILHEALTH TO FD-REG-TOTAL-PHILHEALTH
+           MOVE WS-REG-TOTAL-NETPAY TO FD-REG-TOTAL-NETPAY
+
+           DISPLAY "|=================================================|"
+           DISPLAY "EMPLOYEES ON REGISTER: " WS-REG-COUNT
+           DISPLAY "TOTAL BASIC PAY: " FD-REG-TOTAL-BASIC
+           DISPLAY "TOTAL OVERTIME: " FD-REG-TOTAL-OVERTIME
+           DISPLAY "TOTAL SSS WITHHELD: " FD-REG-TOTAL-SSS
+           DISPLAY "TOTAL PAG-IBIG WITHHELD: " FD-REG-TOTAL-PAGIBIG
+           DISPLAY "TOTAL PHILHEALTH WITHHELD: " FD-REG-TOTAL-PHILHEALTH
+           DISPLAY "TOTAL NET PAY DISBURSED: " FD-REG-TOTAL-NETPAY
+           DISPLAY "|=================================================|"
+           DISPLAY 'PRESS ENTER TO CONTINUE...' WITH NO ADVANCING
+           ACCEPT OMITTED
+           PERFORM MAIN-MENU.
+
         BACK.
         CALL "SYSTEM" USING BY REFERENCE "python3 Call.py"
         STOP RUN.
-        
+
+        ACCESS-DENIED.
+           DISPLAY "|=================================================|"
+           DISPLAY "|||||||||||||=========================|||||||||||||"
+           DISPLAY "||||||   ACCESS DENIED FOR YOUR ROLE   ||||||||||||"
+           DISPLAY "|||||||||||||=========================|||||||||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY 'PRESS ENTER TO CONTINUE...' WITH NO ADVANCING
+           ACCEPT OMITTED
+           PERFORM MAIN-MENU.
+
+        LEAVE-APPROVAL.
+           CALL 'SYSTEM' USING 'clear'
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||   [6] - APPROVE/REJECT LEAVE REQUEST    |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "[ENTER EMPLOYEE USER-ID]: " WITH NO ADVANCING
+           ACCEPT LEAVE-USER-ID
+           OPEN I-O LEAVE-FILE
+           IF WS-LEAVE-STATUS NOT = "00"
+              OPEN OUTPUT LEAVE-FILE
+              CLOSE LEAVE-FILE
+              OPEN I-O LEAVE-FILE
+           END-IF
+           READ LEAVE-FILE KEY IS LEAVE-USER-ID
+              INVALID KEY
+              DISPLAY "NO LEAVE REQUEST ON FILE FOR THIS USER-ID."
+              NOT INVALID KEY
+              PERFORM SHOW-AND-DECIDE-LEAVE
+           END-READ
+           CLOSE LEAVE-FILE
+           DISPLAY 'PRESS ENTER TO CONTINUE...' WITH NO ADVANCING
+           ACCEPT OMITTED
+           PERFORM MAIN-MENU.
+
+        SHOW-AND-DECIDE-LEAVE.
+           DISPLAY "LEAVE TYPE: " LEAVE-TYPE
+           DISPLAY "START DATE: " LEAVE-START-DATE
+           DISPLAY "END DATE: " LEAVE-END-DATE
+           DISPLAY "PERIOD: " LEAVE-PERIOD
+           DISPLAY "DAYS REQUESTED: " LEAVE-DAYS
+           DISPLAY "STATUS: " LEAVE-STATUS
+           DISPLAY "VACATION BALANCE: " LEAVE-VACATION-BALANCE
+           DISPLAY "SICK BALANCE: " LEAVE-SICK-BALANCE
+           DISPLAY "[APPROVE THIS REQUEST]? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-LEAVE-DECISION
+           IF WS-LEAVE-DECISION = "Y" OR WS-LEAVE-DECISION = "y"
+              PERFORM POST-LEAVE-BALANCE
+           ELSE
+              SET LEAVE-REJECTED TO TRUE
+           END-IF
+           REWRITE LEAVE-RECORD
+           DISPLAY "LEAVE REQUEST UPDATED: " LEAVE-STATUS.
+
+        POST-LEAVE-BALANCE.
+           IF LEAVE-VACATION AND LEAVE-DAYS <= LEAVE-VACATION-BALANCE
+              SUBTRACT LEAVE-DAYS FROM LEAVE-VACATION-BALANCE
+              SET LEAVE-APPROVED TO TRUE
+           ELSE
+              IF LEAVE-SICK AND LEAVE-DAYS <= LEAVE-SICK-BALANCE
+                 SUBTRACT LEAVE-DAYS FROM LEAVE-SICK-BALANCE
+                 SET LEAVE-APPROVED TO TRUE
+              ELSE
+                 DISPLAY "WARNING: INSUFFICIENT LEAVE BALANCE."
+                 SET LEAVE-REJECTED TO TRUE
+              END-IF
+           END-IF.
+
        PROCESSPAY.
            CALL "SYSTEM" USING 'clear'
        OPEN I-O PAYSLIP-FILE
@@ -422,8 +1188,24 @@
            DISPLAY "|=================================================|"
            DISPLAY "[ENTER PAYSLIP CODE]: " WITH NO ADVANCING
            ACCEPT USERNAME
+           DISPLAY "[ENTER PAYSLIP PERIOD]: " WITH NO ADVANCING
+           ACCEPT PAYSLIP-PERIOD
+
+           PERFORM LOOKUP-EMPLOYEE-BY-SLIPCODE
+           IF WS-EMP-FOUND = "N"
+           DISPLAY "|=================================================|"
+           DISPLAY "|||||||||||||=========================|||||||||||||"
+           DISPLAY "||||||||||||   NO EMPLOYEE ON FILE!    ||||||||||||"
+           DISPLAY "|||||||||||||=========================|||||||||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "PAYSLIP CODE MATCHES NO EMPLOYEE SLIP-CODE."
+           DISPLAY 'PRESS ENTER TO CONTINUE...' WITH NO ADVANCING
+           ACCEPT OMITTED
+           CLOSE PAYSLIP-FILE
+           PERFORM PROCESS-PAYSLIP
+           END-IF
 
-       READ PAYSLIP-FILE KEY IS USERNAME
+       READ PAYSLIP-FILE
            INVALID KEY
                PERFORM CREATESLIP
 
@@ -444,12 +1226,6 @@
          STOP RUN.
 
        CREATESLIP.
-       DISPLAY "==================================================="
-           DISPLAY "[ENTER PAYSLIP CODE]: " NO ADVANCING
-            ACCEPT USERNAME
-       DISPLAY "==================================================="
-           DISPLAY "[ENTER PAYSLIP PERIOD]: " NO ADVANCING
-            ACCEPT PAYSLIP-PERIOD
        DISPLAY "==================================================="
            DISPLAY "[ENTER EMPLOYEE NAME]: " NO ADVANCING
             ACCEPT EMP-NAME
@@ -490,8 +1266,10 @@
           DISPLAY "[ENTER PAYSLIP CODE YOU WANT TO VIEW]: " 
           WITH NO ADVANCING
        ACCEPT USERNAME
+       DISPLAY "[ENTER PAYSLIP PERIOD]: " WITH NO ADVANCING
+       ACCEPT PAYSLIP-PERIOD
        OPEN I-O PAYSLIP-FILE
-       READ PAYSLIP-FILE KEY IS USERNAME
+       READ PAYSLIP-FILE
             INVALID KEY
            DISPLAY "|=================================================|"
            DISPLAY "|||=============================================|||"
@@ -508,6 +1286,7 @@
                     CLOSE PAYSLIP-FILE
                     PERFORM MAIN-MENU
             NOT INVALID KEY
+           PERFORM LOOKUP-EMPLOYEE-BY-SLIPCODE
            DISPLAY "PAYSLIP PERIOD: " PAYSLIP-PERIOD
            DISPLAY "|=================================================|"
            DISPLAY "EMPLOYEE NAME: " EMP-NAME
@@ -525,8 +1304,18 @@
            DISPLAY "|                  DEDUCTIONS                     |"
            DISPLAY "|=================================================|"
            DISPLAY "SSS: " FD-SSS
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "SSS NO: " EMPLOYEE-SSS-NO
+           END-IF
            DISPLAY "PAGIBIG: " FD-PAGIBIG
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "PAGIBIG NO: " EMPLOYEE-PAGIBIG-NO
+           END-IF
            DISPLAY "PHILHEALTH: " FD-PHILHEALTH
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "PHILHEALTH NO: " EMPLOYEE-PHILHEALTH-NO
+              DISPLAY "TIN: " EMPLOYEE-TIN
+           END-IF
            DISPLAY "LATE/S: " FD-LATE
            DISPLAY "ABSENT/S: " FD-ABSENT
            DISPLAY "UNDERTIME/S: " FD-UNDERTIME
@@ -537,9 +1326,23 @@
            DISPLAY "               NET PAY: " FD-NETPAY
            DISPLAY "|||=============================================|||"
            DISPLAY "|=================================================|"
-           CLOSE PAYSLIP-FILE 
+           DISPLAY "[EXPORT THIS PAYSLIP TO A FILE]? (Y/N): "
+              WITH NO ADVANCING
+           ACCEPT WS-EXPORT-CHOICE
+           IF WS-EXPORT-CHOICE = "Y" OR WS-EXPORT-CHOICE = "y"
+              PERFORM EXPORT-PAYSLIP
+           END-IF
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "[SEND THIS PAYSLIP TO EMPLOYEE EMAIL ON FILE]? "
+                 "(Y/N): " WITH NO ADVANCING
+              ACCEPT WS-SEND-CHOICE
+              IF WS-SEND-CHOICE = "Y" OR WS-SEND-CHOICE = "y"
+                 PERFORM SEND-PAYSLIP
+              END-IF
+           END-IF
+           CLOSE PAYSLIP-FILE
 
-           DISPLAY "[DO YOU WANT TO VIEW ANOTHER RECORD]? (Y/N):" 
+           DISPLAY "[DO YOU WANT TO VIEW ANOTHER RECORD]? (Y/N):"
         NO ADVANCING
         ACCEPT WS-CHOICE
             IF WS-CHOICE = "Y"
@@ -547,3 +1350,122 @@
             ELSE
             CALL "SYSTEM" USING BY REFERENCE "python3 Admin-call.py"
         STOP RUN.
+
+       APPEND-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-CURRENT-DATETIME DELIMITED BY SIZE
+              " | ACTOR=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-ACTOR) DELIMITED BY SIZE
+              " | KEY=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-KEY) DELIMITED BY SIZE
+              " | FIELD=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-FIELD) DELIMITED BY SIZE
+              " | OLD=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-OLD-VALUE) DELIMITED BY SIZE
+              " | NEW=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-NEW-VALUE) DELIMITED BY SIZE
+              INTO AUDIT-LINE
+           MOVE "00" TO WS-AUDIT-STATUS
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
+       EXPORT-PAYSLIP.
+           MOVE SPACES TO WS-EXPORT-FILENAME
+           STRING "PAYSLIP_" FUNCTION TRIM(USERNAME) "_"
+              FUNCTION TRIM(PAYSLIP-PERIOD) ".txt"
+              DELIMITED BY SIZE INTO WS-EXPORT-FILENAME
+           OPEN OUTPUT PAYSLIP-EXPORT-FILE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "PAYSLIP PERIOD: " PAYSLIP-PERIOD
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "EMPLOYEE NAME: " EMP-NAME
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "BASIC PAY: " BASIC-SALARY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "OVERTIME PAY: " FD-OVERTIME
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "NIGHT DIFFERENTIAL: " FD-NIGHT-DIFF
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "HOLIDAY PAY: " FD-HOLIDAY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "TOTAL PAY: " FD-TOTAL-PAY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "SSS: " FD-SSS
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "PAGIBIG: " FD-PAGIBIG
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "PHILHEALTH: " FD-PHILHEALTH
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           IF WS-EMP-FOUND = "Y"
+              MOVE SPACES TO EXPORT-LINE
+              STRING "SSS NO: " EMPLOYEE-SSS-NO
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+              MOVE SPACES TO EXPORT-LINE
+              STRING "PAGIBIG NO: " EMPLOYEE-PAGIBIG-NO
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+              MOVE SPACES TO EXPORT-LINE
+              STRING "PHILHEALTH NO: " EMPLOYEE-PHILHEALTH-NO
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+              MOVE SPACES TO EXPORT-LINE
+              STRING "TIN: " EMPLOYEE-TIN
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+           END-IF
+           MOVE SPACES TO EXPORT-LINE
+           STRING "LATE/S: " FD-LATE
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "ABSENT/S: " FD-ABSENT
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "UNDERTIME/S: " FD-UNDERTIME
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "TOTAL DEDUCTION: " FD-TOTAL-DEDUCTION
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "NET PAY: " FD-NETPAY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           CLOSE PAYSLIP-EXPORT-FILE
+           DISPLAY "EXPORTED TO: " WS-EXPORT-FILENAME.
+
+       SEND-PAYSLIP.
+           PERFORM EXPORT-PAYSLIP
+           MOVE SPACES TO WS-MAIL-CMD
+           STRING "python3 SendPayslip.py " WS-EXPORT-FILENAME " "
+              FUNCTION TRIM(EMPLOYEE-EMAIL)
+              DELIMITED BY SIZE INTO WS-MAIL-CMD
+           CALL "SYSTEM" USING BY REFERENCE WS-MAIL-CMD
+           DISPLAY "PAYSLIP SENT TO: " EMPLOYEE-EMAIL.
