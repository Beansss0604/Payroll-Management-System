@@ -6,48 +6,50 @@
            SELECT USER-FILE
            ASSIGN TO "Record.txt"
            ORGANIZATION IS INDEXED
-            ACCESS MODE IS RANDOM
+            ACCESS MODE IS DYNAMIC
             RECORD KEY IS USER-ID.
 
             SELECT PAYSLIP-FILE ASSIGN TO "Payslip.txt"
                 ORGANIZATION IS INDEXED
                 ACCESS MODE IS RANDOM
-                RECORD KEY IS USERNAME.
+                RECORD KEY IS PAYSLIP-KEY
+                ALTERNATE RECORD KEY IS USERNAME WITH DUPLICATES.
+
+            SELECT PAYSLIP-EXPORT-FILE ASSIGN TO WS-EXPORT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT AUDIT-FILE ASSIGN TO "AuditTrail.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT ADMIN-SESSION-FILE ASSIGN TO "AdminSession.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT LEAVE-FILE ASSIGN TO "Leave.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS LEAVE-USER-ID
+                FILE STATUS IS WS-LEAVE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-FILE.
-       01 USER-RECORD.
-           02 USER-ID PIC X(30).
-           02 USER-PASSWORD PIC X(30).
-           02 EMPLOYEE-NAME PIC X(30).
-           02 EMPLOYEE-DOB PIC X(15).
-           02 EMPLOYEE-GENDER PIC A(10).
-           02 EMPLOYEE-MARITAL-STATUS PIC A(10).
-           02 EMPLOYEE-NATIONALITY PIC A(10).
-           02 EMPLOYEE-EMAIL PIC X(20).
-           02 EMPLOYEE-CONTACT PIC X(12).
-           02 EMPLOYEE-ADDRESS PIC X(40).
-           02 SLIP-CODE PIC X(30).
+           COPY "USERREC.cpy".
 
        FD PAYSLIP-FILE.
-        01 PAYSLIP-RECORD.
-            02 USERNAME                 PIC X(30).
-            02 PAYSLIP-PERIOD           PIC X(30).
-            02 EMP-NAME                 PIC X(30).
-            02 BASIC-SALARY             PIC 9(4).
-            02 FD-OVERTIME              PIC Z(6).99.
-            02 FD-NIGHT-DIFF            PIC Z(6).99.
-            02 FD-HOLIDAY               PIC Z(6).99.
-            02 FD-TOTAL-PAY             PIC Z(6).99.
-            02 FD-LATE PIC Z(6).99.
-            02 FD-ABSENT PIC Z(6).99.
-            02 FD-UNDERTIME PIC Z(6).99.
-            02 FD-SSS PIC 999.
-            02 FD-PAGIBIG PIC 999.
-            02 FD-PHILHEALTH PIC 999.
-            02 FD-TOTAL-DEDUCTION PIC Z(6).99.
-            02 FD-NETPAY PIC Z(6).99.
+           COPY "PAYREC.cpy".
+
+       FD PAYSLIP-EXPORT-FILE.
+       01 EXPORT-LINE PIC X(80).
+
+       FD AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+       FD ADMIN-SESSION-FILE.
+       01 ADMIN-SESSION-LINE PIC X(15).
+
+       FD LEAVE-FILE.
+           COPY "LEAVEREC.cpy".
 
        WORKING-STORAGE SECTION.
        01 CHOICE PIC 9.
@@ -56,6 +58,42 @@
        01 ATT-REC PIC X(100) VALUE "python3 Attendance.py".
        01 WS-NEW-VALUE PIC X(40).
        01 WS-DELETE-CONFIRM PIC X.
+       01 WS-NEW-STATUS PIC X(10).
+       01 WS-EXPORT-FILENAME PIC X(40).
+       01 WS-EXPORT-CHOICE PIC A.
+       01 WS-SEND-CHOICE PIC A.
+       01 WS-MAIL-CMD PIC X(120).
+       01 WS-EMP-FOUND PIC X VALUE "N".
+       01 WS-LEAVE-FOUND PIC X VALUE "N".
+       01 WS-LEAVE-STATUS PIC XX.
+       01 File-Status PIC XX.
+           88 File-OK VALUE "00".
+           88 File-End VALUE "10".
+       01 WS-LOOKUP-STATUS PIC XX.
+           88 LOOKUP-FILE-END VALUE "10".
+       01 WS-PLAIN-PASSWORD PIC X(30).
+       01 WS-PASSWORD-DIGEST PIC X(30).
+       01 WS-DATE-CHECK PIC X(15).
+       01 WS-DATE-VALID PIC X VALUE "N".
+       01 WS-DATE-MM PIC XX.
+       01 WS-DATE-DD PIC XX.
+       01 WS-DATE-YY PIC XX.
+       01 WS-DATE-SEP1 PIC X.
+       01 WS-DATE-SEP2 PIC X.
+       01 WS-HASH-VALUE PIC 9(10).
+       01 WS-HASH-LEN PIC 999.
+       01 WS-HASH-IDX PIC 999.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-AUDIT-TIMESTAMP PIC X(21).
+       01 WS-AUDIT-ACTOR PIC X(30).
+       01 WS-AUDIT-KEY PIC X(30).
+       01 WS-AUDIT-FIELD PIC X(20).
+       01 WS-AUDIT-OLD-VALUE PIC X(30).
+       01 WS-AUDIT-NEW-VALUE PIC X(30).
+       01 WS-CURRENT-DATETIME PIC X(21).
+       01 WS-SALARY-ENTRY PIC X(5).
+       01 WS-SALARY-OK PIC X VALUE "N".
+       01 WS-LEAVE-TYPE-OK PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-MENU.
@@ -110,7 +148,99 @@
            CALL "SYSTEM" USING BY REFERENCE ATT-REC.
            STOP RUN.
 
-      
+       LEAVE-REQUEST.
+           PERFORM CLEAR-SCREEN
+           DISPLAY "|=================================================|"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||       [5] - REQUEST LEAVE               |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           MOVE "N" TO WS-LEAVE-FOUND
+           OPEN I-O LEAVE-FILE
+           IF WS-LEAVE-STATUS NOT = "00"
+              OPEN OUTPUT LEAVE-FILE
+              CLOSE LEAVE-FILE
+              OPEN I-O LEAVE-FILE
+           END-IF
+           MOVE USER-ID TO LEAVE-USER-ID
+           READ LEAVE-FILE KEY IS LEAVE-USER-ID
+              INVALID KEY
+                 MOVE 15 TO LEAVE-VACATION-BALANCE
+                 MOVE 15 TO LEAVE-SICK-BALANCE
+              NOT INVALID KEY
+                 MOVE "Y" TO WS-LEAVE-FOUND
+           END-READ
+           DISPLAY "VACATION BALANCE: " LEAVE-VACATION-BALANCE " DAY(S)"
+           DISPLAY "SICK BALANCE: " LEAVE-SICK-BALANCE " DAY(S)"
+           IF WS-LEAVE-FOUND = "Y" AND LEAVE-APPROVED
+              CLOSE LEAVE-FILE
+           DISPLAY "|=================================================|"
+           DISPLAY "YOU HAVE AN APPROVED LEAVE REQUEST FOR PERIOD "
+              LEAVE-PERIOD " NOT YET PROCESSED BY PAYROLL."
+           DISPLAY "A NEW REQUEST CANNOT BE FILED UNTIL THAT ONE "
+              "IS PROCESSED."
+           DISPLAY "|=================================================|"
+           DISPLAY "PRESS ENTER TO CONTINUE..." WITH NO ADVANCING
+              ACCEPT OMITTED
+              PERFORM MAIN-PARA
+              STOP RUN
+           END-IF
+           DISPLAY "|=================================================|"
+           MOVE "N" TO WS-LEAVE-TYPE-OK
+           PERFORM UNTIL WS-LEAVE-TYPE-OK = "Y"
+              DISPLAY "[ENTER LEAVE TYPE (VACATION/SICK)]: "
+                 WITH NO ADVANCING
+              ACCEPT LEAVE-TYPE
+              IF LEAVE-VACATION OR LEAVE-SICK
+                 MOVE "Y" TO WS-LEAVE-TYPE-OK
+              ELSE
+                 DISPLAY "INVALID: ENTER VACATION OR SICK."
+              END-IF
+           END-PERFORM
+           DISPLAY "[ENTER START DATE (mm/dd/yy)]: " WITH NO ADVANCING
+           ACCEPT LEAVE-START-DATE
+           MOVE LEAVE-START-DATE TO WS-DATE-CHECK
+           PERFORM VALIDATE-DATE-FORMAT
+           PERFORM UNTIL WS-DATE-VALID = "Y"
+              DISPLAY "INVALID DATE. ENTER START DATE AS MM/DD/YY: "
+                 WITH NO ADVANCING
+              ACCEPT LEAVE-START-DATE
+              MOVE LEAVE-START-DATE TO WS-DATE-CHECK
+              PERFORM VALIDATE-DATE-FORMAT
+           END-PERFORM
+           DISPLAY "[ENTER END DATE (mm/dd/yy)]: " WITH NO ADVANCING
+           ACCEPT LEAVE-END-DATE
+           MOVE LEAVE-END-DATE TO WS-DATE-CHECK
+           PERFORM VALIDATE-DATE-FORMAT
+           PERFORM UNTIL WS-DATE-VALID = "Y"
+              DISPLAY "INVALID DATE. ENTER END DATE AS MM/DD/YY: "
+                 WITH NO ADVANCING
+              ACCEPT LEAVE-END-DATE
+              MOVE LEAVE-END-DATE TO WS-DATE-CHECK
+              PERFORM VALIDATE-DATE-FORMAT
+           END-PERFORM
+           DISPLAY "[ENTER PAYSLIP PERIOD THIS LEAVE COVERS]: "
+              WITH NO ADVANCING
+           ACCEPT LEAVE-PERIOD
+           DISPLAY "[ENTER NUMBER OF DAYS]: " WITH NO ADVANCING
+           ACCEPT LEAVE-DAYS
+           MOVE "PENDING" TO LEAVE-STATUS
+           MOVE USER-ID TO LEAVE-USER-ID
+           IF WS-LEAVE-FOUND = "Y"
+              REWRITE LEAVE-RECORD
+           ELSE
+              WRITE LEAVE-RECORD
+           END-IF
+           CLOSE LEAVE-FILE
+           DISPLAY "|=================================================|"
+           DISPLAY "     LEAVE REQUEST SUBMITTED. AWAITING APPROVAL."
+           DISPLAY "|=================================================|"
+           DISPLAY "PRESS ENTER TO CONTINUE..." WITH NO ADVANCING
+           ACCEPT OMITTED
+           PERFORM MAIN-PARA
+           STOP RUN.
+
+
        USER-REGISTER.
            PERFORM CLEAR-SCREEN
            OPEN I-O USER-FILE
@@ -143,13 +273,24 @@
        USER-REGISTER-LOOP.
            DISPLAY "==================================================="
            DISPLAY "[ENTER PASSWORD]: " NO ADVANCING
-            ACCEPT USER-PASSWORD
+            ACCEPT WS-PLAIN-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-PASSWORD-DIGEST TO USER-PASSWORD
            DISPLAY "==================================================="
            DISPLAY "[ENTER EMPLOYEE NAME]: " WITH NO ADVANCING
             ACCEPT EMPLOYEE-NAME
            DISPLAY "==================================================="
            DISPLAY "[ENTER EMPLOYEE DOB(mm/dd/yy)]: " WITH NO ADVANCING
             ACCEPT EMPLOYEE-DOB
+           MOVE EMPLOYEE-DOB TO WS-DATE-CHECK
+           PERFORM VALIDATE-DATE-FORMAT
+           PERFORM UNTIL WS-DATE-VALID = "Y"
+              DISPLAY "INVALID DATE. ENTER DOB AS MM/DD/YY: "
+                 WITH NO ADVANCING
+              ACCEPT EMPLOYEE-DOB
+              MOVE EMPLOYEE-DOB TO WS-DATE-CHECK
+              PERFORM VALIDATE-DATE-FORMAT
+           END-PERFORM
            DISPLAY "==================================================="
            DISPLAY "[ENTER EMPLOYEE GENDER(M/F)]: " WITH NO ADVANCING
             ACCEPT EMPLOYEE-GENDER
@@ -169,8 +310,59 @@
            DISPLAY "==================================================="
            DISPLAY "[ENTER EMPLOYEE ADDRESS]: " WITH NO ADVANCING
             ACCEPT EMPLOYEE-ADDRESS
-            
-            
+           DISPLAY "==================================================="
+           MOVE "N" TO WS-SALARY-OK
+           PERFORM UNTIL WS-SALARY-OK = "Y"
+              DISPLAY "[ENTER EMPLOYEE BASIC SALARY]: "
+                 WITH NO ADVANCING
+              ACCEPT WS-SALARY-ENTRY
+              IF WS-SALARY-ENTRY IS NUMERIC
+                 MOVE WS-SALARY-ENTRY TO EMPLOYEE-BASIC-SALARY
+                 MOVE "Y" TO WS-SALARY-OK
+              ELSE
+                 DISPLAY "INVALID: NUMERIC SALARY ONLY."
+              END-IF
+           END-PERFORM
+           DISPLAY "==================================================="
+           DISPLAY "[ENTER SSS NUMBER]: " WITH NO ADVANCING
+            ACCEPT EMPLOYEE-SSS-NO
+           DISPLAY "==================================================="
+           DISPLAY "[ENTER PHILHEALTH NUMBER]: " WITH NO ADVANCING
+            ACCEPT EMPLOYEE-PHILHEALTH-NO
+           DISPLAY "==================================================="
+           DISPLAY "[ENTER PAG-IBIG MID NUMBER]: " WITH NO ADVANCING
+            ACCEPT EMPLOYEE-PAGIBIG-NO
+           DISPLAY "==================================================="
+           DISPLAY "[ENTER TIN]: " WITH NO ADVANCING
+            ACCEPT EMPLOYEE-TIN
+           DISPLAY "==================================================="
+           DISPLAY "[ENTER ROLE (HR-ADMIN, PAYROLL-ADMIN, EMPLOYEE)]: "
+            WITH NO ADVANCING
+            ACCEPT EMPLOYEE-ROLE
+           PERFORM UNTIL ROLE-HR-ADMIN OR ROLE-PAYROLL-ADMIN
+              OR ROLE-EMPLOYEE
+              DISPLAY "INVALID ROLE. ENTER HR-ADMIN, PAYROLL-ADMIN, "
+                 "OR EMPLOYEE: " WITH NO ADVANCING
+              ACCEPT EMPLOYEE-ROLE
+           END-PERFORM
+           DISPLAY "==================================================="
+           DISPLAY "[ENTER POSITION (RANK-FILE, SUPERVISOR, MANAGER)]: "
+            WITH NO ADVANCING
+            ACCEPT EMPLOYEE-POSITION
+           PERFORM UNTIL POSITION-RANK-FILE OR POSITION-SUPERVISOR
+              OR POSITION-MANAGER
+              DISPLAY "INVALID POSITION. ENTER RANK-FILE, SUPERVISOR, "
+                 "OR MANAGER: " WITH NO ADVANCING
+              ACCEPT EMPLOYEE-POSITION
+           END-PERFORM
+           SET STATUS-ACTIVE TO TRUE
+
+           MOVE ZERO TO YTD-BASIC
+           MOVE ZERO TO YTD-SSS
+           MOVE ZERO TO YTD-PAGIBIG
+           MOVE ZERO TO YTD-PHILHEALTH
+           MOVE ZERO TO YTD-NETPAY
+
             WRITE USER-RECORD
               END-WRITE.
               CLOSE USER-FILE
@@ -201,7 +393,7 @@
            DISPLAY "      RECORD NOT FOUND FOR USER-ID: " USER-ID
            DISPLAY "             PLEASE REGISTER FIRST!"
            DISPLAY "|||=============================================|||"
-           DISPLAY "|=================================================|"   
+           DISPLAY "|=================================================|"
            DISPLAY "[DO YOU WANT TO CONTINUE? (Y/N)]: " NO ADVANCING
            ACCEPT WS-OPEN
               IF WS-OPEN = "Y" OR "y"
@@ -210,30 +402,31 @@
                 ELSE
                     CLOSE USER-FILE
                     PERFORM MAIN-MENU
-
-           READ USER-FILE KEY IS USER-ID
-           IF USER-ID = "admin"
-               PERFORM ADMIN
-           END-IF
+              END-IF
 
            NOT INVALID KEY
-           DISPLAY "==================================================="        
+           IF ROLE-HR-ADMIN OR ROLE-PAYROLL-ADMIN
+               PERFORM ADMIN
+           ELSE
+           DISPLAY "==================================================="
            DISPLAY "[ENTER PASSWORD]: " NO ADVANCING
                ACCEPT WS-INPUT-PASSWORD
-               IF WS-INPUT-PASSWORD = USER-PASSWORD
+               MOVE WS-INPUT-PASSWORD TO WS-PLAIN-PASSWORD
+               PERFORM HASH-PASSWORD
+               IF WS-PASSWORD-DIGEST = USER-PASSWORD
            PERFORM CLEAR-SCREEN
            DISPLAY "|=================================================|"
            DISPLAY "|||=============================================|||"
-           DISPLAY "   LOGIN SUCCESSFUL! WELCOME " EMPLOYEE-NAME     
+           DISPLAY "   LOGIN SUCCESSFUL! WELCOME " EMPLOYEE-NAME
            DISPLAY "|||=============================================|||"
            DISPLAY "|=================================================|"
               DISPLAY "PRESS ENTER TO CONTINUE..." WITH NO ADVANCING
-              ACCEPT OMITTED   
+              ACCEPT OMITTED
                 CLOSE USER-FILE
-                PERFORM MAIN-PARA       
+                PERFORM MAIN-PARA
                ELSE
            DISPLAY "|=================================================|"
-           DISPLAY "|||=============================================|||"     
+           DISPLAY "|||=============================================|||"
            DISPLAY "||  ERROR: INCORRECT PASSWORD. PLEASE TRY AGAIN. ||"
            DISPLAY "|||=============================================|||"
            DISPLAY "|=================================================|"
@@ -245,17 +438,20 @@
                     ELSE
                 CLOSE USER-FILE
                 PERFORM MAIN-MENU
+                END-IF
+               END-IF
+           END-IF
        STOP RUN.
 
        MAIN-PARA.
         PERFORM CLEAR-SCREEN
-        PERFORM UNTIL CHOICE = 5
+        PERFORM UNTIL CHOICE = 6
            DISPLAY "==================================================="
-           DISPLAY "|||||||||||===============================|||||||||" 
+           DISPLAY "|||||||||||===============================|||||||||"
            DISPLAY "|||||||||| $ EMPLOYEE RECORD MANAGEMENT $  ||||||||"
-           DISPLAY "|||||||||||===============================|||||||||"       
+           DISPLAY "|||||||||||===============================|||||||||"
            DISPLAY "|=================================================|"
-           DISPLAY "||||||=======================================||||||"     
+           DISPLAY "||||||=======================================||||||"
            DISPLAY "|||||   [1] - EDIT/DELETE EMPLOYEE RECORD     |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
@@ -272,10 +468,14 @@
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
            DISPLAY "||||||=======================================||||||"
-           DISPLAY "|||||       [5] - BACK TO MENU                |||||"
+           DISPLAY "|||||       [5] - REQUEST LEAVE               |||||"
            DISPLAY "||||||=======================================||||||"
            DISPLAY "|=================================================|"
-           DISPLAY "[CHOOSE AN OPTION]: " WITH NO ADVANCING           
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|||||       [6] - BACK TO MENU                |||||"
+           DISPLAY "||||||=======================================||||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "[CHOOSE AN OPTION]: " WITH NO ADVANCING
            ACCEPT CHOICE
 
            EVALUATE CHOICE
@@ -288,20 +488,24 @@
                WHEN 4
                    PERFORM PAYSLIP
                WHEN 5
+                   PERFORM LEAVE-REQUEST
+               WHEN 6
                    PERFORM MAIN-MENU
-               WHEN OTHER 
+               WHEN OTHER
                    DISPLAY "INVALID OPTION"
                    ACCEPT omitted
                    PERFORM MAIN-PARA
            END-EVALUATE
-           END-PERFORM   
+           END-PERFORM
         STOP RUN.
 
        ADMIN.
-       DISPLAY "==================================================="        
+       DISPLAY "==================================================="
            DISPLAY "[ENTER PASSWORD]: " NO ADVANCING
                ACCEPT WS-INPUT-PASSWORD
-               IF WS-INPUT-PASSWORD = USER-PASSWORD
+               MOVE WS-INPUT-PASSWORD TO WS-PLAIN-PASSWORD
+               PERFORM HASH-PASSWORD
+               IF WS-PASSWORD-DIGEST = USER-PASSWORD
            PERFORM CLEAR-SCREEN
            DISPLAY "|=================================================|"
            DISPLAY "|||=============================================|||"
@@ -309,7 +513,11 @@
            DISPLAY "|||=============================================|||"
            DISPLAY "|=================================================|"
               DISPLAY "PRESS ENTER TO CONTINUE..." WITH NO ADVANCING
-              ACCEPT OMITTED   
+              ACCEPT OMITTED
+              OPEN OUTPUT ADMIN-SESSION-FILE
+              MOVE EMPLOYEE-ROLE TO ADMIN-SESSION-LINE
+              WRITE ADMIN-SESSION-LINE
+              CLOSE ADMIN-SESSION-FILE
               CLOSE USER-FILE
            CALL "SYSTEM" USING BY REFERENCE "python3 Admin-call.py"
            STOP RUN.
@@ -381,13 +589,21 @@
                     PERFORM MAIN-PARA
                    
                NOT INVALID KEY
-           DISPLAY "[CURRENT PASSWORD]: " USER-PASSWORD
+           DISPLAY "[CURRENT PASSWORD]: ****** (HASHED, NOT SHOWN)"
            DISPLAY "ENTER NEW PASSWORD(PRESS ENTER TO KEEP CURRENT): "
            WITH NO ADVANCING
            ACCEPT WS-NEW-VALUE
-           DISPLAY "==================================================="     
+           DISPLAY "==================================================="
            IF WS-NEW-VALUE NOT = SPACES THEN
-               MOVE WS-NEW-VALUE TO USER-PASSWORD
+               MOVE WS-NEW-VALUE TO WS-PLAIN-PASSWORD
+               PERFORM HASH-PASSWORD
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "PASSWORD" TO WS-AUDIT-FIELD
+               MOVE "[HASHED]" TO WS-AUDIT-OLD-VALUE
+               MOVE "[HASHED]" TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
+               MOVE WS-PASSWORD-DIGEST TO USER-PASSWORD
            END-IF
 
            DISPLAY "[CURRENT NAME]: " EMPLOYEE-NAME
@@ -396,15 +612,36 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="     
            IF WS-NEW-VALUE NOT = SPACES THEN
-                MOVE WS-NEW-VALUE TO EMPLOYEE-NAME
+                MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-NAME" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-NAME TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
+               MOVE WS-NEW-VALUE TO EMPLOYEE-NAME
            END-IF
 
            DISPLAY "[CURRENT DOB]: " EMPLOYEE-DOB
-           DISPLAY "ENTER NEW DOB(PRESS ENTER TO KEEP CURRENT): " 
+           DISPLAY "ENTER NEW DOB(PRESS ENTER TO KEEP CURRENT): "
            WITH NO ADVANCING
            ACCEPT WS-NEW-VALUE
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
            IF WS-NEW-VALUE NOT = SPACES THEN
+               MOVE WS-NEW-VALUE TO WS-DATE-CHECK
+               PERFORM VALIDATE-DATE-FORMAT
+               PERFORM UNTIL WS-DATE-VALID = "Y"
+                  DISPLAY "INVALID DATE. ENTER DOB AS MM/DD/YY: "
+                     WITH NO ADVANCING
+                  ACCEPT WS-NEW-VALUE
+                  MOVE WS-NEW-VALUE TO WS-DATE-CHECK
+                  PERFORM VALIDATE-DATE-FORMAT
+               END-PERFORM
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-DOB" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-DOB TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
                MOVE WS-NEW-VALUE TO EMPLOYEE-DOB
            END-IF
 
@@ -414,6 +651,12 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="    
            IF WS-NEW-VALUE NOT = SPACES THEN
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-GENDER" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-GENDER TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
                MOVE WS-NEW-VALUE TO EMPLOYEE-GENDER
            END-IF
 
@@ -423,6 +666,12 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="    
            IF WS-NEW-VALUE NOT = SPACES THEN
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-MARITAL-STATUS" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-MARITAL-STATUS TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
                MOVE WS-NEW-VALUE TO EMPLOYEE-MARITAL-STATUS
            END-IF
 
@@ -432,7 +681,13 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="    
            IF WS-NEW-VALUE NOT = SPACES THEN
-                MOVE WS-NEW-VALUE TO EMPLOYEE-NATIONALITY
+                MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-NATIONALITY" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-NATIONALITY TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
+               MOVE WS-NEW-VALUE TO EMPLOYEE-NATIONALITY
            END-IF
 
            DISPLAY "[CURRENT EMAIL]: " EMPLOYEE-EMAIL
@@ -441,6 +696,12 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="    
            IF WS-NEW-VALUE NOT = SPACES THEN
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-EMAIL" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-EMAIL TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
                MOVE WS-NEW-VALUE TO EMPLOYEE-EMAIL
            END-IF
 
@@ -450,6 +711,12 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="    
            IF WS-NEW-VALUE NOT = SPACES THEN
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-CONTACT" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-CONTACT TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
                MOVE WS-NEW-VALUE TO EMPLOYEE-CONTACT
            END-IF
 
@@ -459,6 +726,12 @@
            ACCEPT WS-NEW-VALUE
            DISPLAY "==================================================="    
            IF WS-NEW-VALUE NOT = SPACES THEN
+               MOVE USER-ID TO WS-AUDIT-ACTOR
+               MOVE USER-ID TO WS-AUDIT-KEY
+               MOVE "EMPLOYEE-ADDRESS" TO WS-AUDIT-FIELD
+               MOVE EMPLOYEE-ADDRESS TO WS-AUDIT-OLD-VALUE
+               MOVE WS-NEW-VALUE TO WS-AUDIT-NEW-VALUE
+               PERFORM APPEND-AUDIT-LOG
                MOVE WS-NEW-VALUE TO EMPLOYEE-ADDRESS
            END-IF
            
@@ -521,71 +794,26 @@
                     PERFORM MAIN-PARA               
                    
                NOT INVALID KEY
-           DISPLAY "==================================================="    
-           DISPLAY "CURRENT NAME: " EMPLOYEE-NAME
-           DISPLAY "DELETE NAME? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="   
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-NAME
-           END-IF
-
-           DISPLAY "CURRENT DOB: " EMPLOYEE-DOB
-           DISPLAY "DELETE DOB? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-DOB
-           END-IF
-
-           DISPLAY "CURRENT GENDER: " EMPLOYEE-GENDER
-           DISPLAY "DELETE GENDER? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-GENDER
-           END-IF
-
-           DISPLAY "CURRENT MARITAL STATUS: " EMPLOYEE-MARITAL-STATUS
-           DISPLAY "DELETE MARITAL STATUS? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-MARITAL-STATUS
-           END-IF
-
-           DISPLAY "CURRENT NATIONALITY: " EMPLOYEE-NATIONALITY
-           DISPLAY "DELETE NATIONALITY? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-NATIONALITY
-           END-IF
-
-           DISPLAY "CURRENT EMAIL: " EMPLOYEE-EMAIL
-           DISPLAY "DELETE EMAIL? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-EMAIL
-           END-IF
-           
-           DISPLAY "CURRENT CONTACT: " EMPLOYEE-CONTACT
-           DISPLAY "DELETE CONTACT? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-CONTACT
-           END-IF
+           DISPLAY "==================================================="
+           DISPLAY "CURRENT STATUS: " EMPLOYEE-STATUS
+           DISPLAY "[ENTER NEW STATUS (ACTIVE, RESIGNED, TERMINATED)]: "
+              WITH NO ADVANCING
+           ACCEPT WS-NEW-STATUS
+           PERFORM UNTIL WS-NEW-STATUS = "ACTIVE" OR
+              WS-NEW-STATUS = "RESIGNED" OR WS-NEW-STATUS = "TERMINATED"
+              DISPLAY "INVALID STATUS. ENTER ACTIVE, RESIGNED, "
+                 "OR TERMINATED: " WITH NO ADVANCING
+              ACCEPT WS-NEW-STATUS
+           END-PERFORM
+           DISPLAY "==================================================="
+           MOVE USER-ID TO WS-AUDIT-ACTOR
+           MOVE USER-ID TO WS-AUDIT-KEY
+           MOVE "EMPLOYEE-STATUS" TO WS-AUDIT-FIELD
+           MOVE EMPLOYEE-STATUS TO WS-AUDIT-OLD-VALUE
+           MOVE WS-NEW-STATUS TO WS-AUDIT-NEW-VALUE
+           PERFORM APPEND-AUDIT-LOG
+           MOVE WS-NEW-STATUS TO EMPLOYEE-STATUS
 
-           DISPLAY "CURRENT ADDRESS: " EMPLOYEE-ADDRESS
-           DISPLAY "DELETE ADDRESS? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-DELETE-CONFIRM
-           DISPLAY "==================================================="    
-           IF WS-DELETE-CONFIRM = 'Y' OR WS-DELETE-CONFIRM = 'y' THEN
-               MOVE SPACES TO EMPLOYEE-ADDRESS
-           END-IF
-            
            REWRITE USER-RECORD
                INVALID KEY
            PERFORM CLEAR-SCREEN
@@ -648,35 +876,103 @@
            DISPLAY "||||||||||||||||=================||||||||||||||||||"
            DISPLAY "|=================================================|"
                    DISPLAY "USER-ID: " USER-ID
-           DISPLAY "==================================================="    
-                   DISPLAY "PASSWORD: " USER-PASSWORD
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
+                   DISPLAY "PASSWORD: ****** (HASHED, NOT SHOWN)"
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE NAME: " EMPLOYEE-NAME
            DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE DOB: " EMPLOYEE-DOB
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE GENDER: " EMPLOYEE-GENDER
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE STATUS: " EMPLOYEE-MARITAL-STATUS
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE NATIONALITY: " EMPLOYEE-NATIONALITY
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE EMAIL: " EMPLOYEE-EMAIL
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE CONTACT: " EMPLOYEE-CONTACT
-           DISPLAY "==================================================="    
+           DISPLAY "==================================================="
                    DISPLAY "EMPLOYEE ADDRESS: " EMPLOYEE-ADDRESS
-           DISPLAY "===================================================" 
+           DISPLAY "==================================================="
                    DISPLAY "PAYSLIP CODE: " SLIP-CODE
-           DISPLAY "==================================================="         
+           DISPLAY "==================================================="
                    DISPLAY "PRESS ENTER TO CONTINUE..." NO ADVANCING
                        ACCEPT OMITTED
            END-READ.
            CLOSE USER-FILE.
-       
+
            PERFORM MAIN-PARA
            STOP RUN.
 
+        APPEND-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-CURRENT-DATETIME DELIMITED BY SIZE
+              " | ACTOR=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-ACTOR) DELIMITED BY SIZE
+              " | KEY=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-KEY) DELIMITED BY SIZE
+              " | FIELD=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-FIELD) DELIMITED BY SIZE
+              " | OLD=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-OLD-VALUE) DELIMITED BY SIZE
+              " | NEW=" DELIMITED BY SIZE
+              FUNCTION TRIM(WS-AUDIT-NEW-VALUE) DELIMITED BY SIZE
+              INTO AUDIT-LINE
+           MOVE "00" TO WS-AUDIT-STATUS
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE.
+
+        VALIDATE-DATE-FORMAT.
+           MOVE "N" TO WS-DATE-VALID
+           MOVE WS-DATE-CHECK(1:2) TO WS-DATE-MM
+           MOVE WS-DATE-CHECK(3:1) TO WS-DATE-SEP1
+           MOVE WS-DATE-CHECK(4:2) TO WS-DATE-DD
+           MOVE WS-DATE-CHECK(6:1) TO WS-DATE-SEP2
+           MOVE WS-DATE-CHECK(7:2) TO WS-DATE-YY
+           IF WS-DATE-MM IS NUMERIC AND WS-DATE-DD IS NUMERIC AND
+              WS-DATE-YY IS NUMERIC AND WS-DATE-SEP1 = "/" AND
+              WS-DATE-SEP2 = "/" AND WS-DATE-MM >= "01" AND
+              WS-DATE-MM <= "12" AND WS-DATE-DD >= "01" AND
+              WS-DATE-DD <= "31"
+              MOVE "Y" TO WS-DATE-VALID
+           END-IF.
+
+        HASH-PASSWORD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PLAIN-PASSWORD))
+              TO WS-HASH-LEN
+           MOVE 5381 TO WS-HASH-VALUE
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+              UNTIL WS-HASH-IDX > WS-HASH-LEN
+              COMPUTE WS-HASH-VALUE = FUNCTION MOD(
+                 (WS-HASH-VALUE * 131) +
+                 FUNCTION ORD(WS-PLAIN-PASSWORD(WS-HASH-IDX:1)),
+                 999999937)
+           END-PERFORM
+           MOVE SPACES TO WS-PASSWORD-DIGEST
+           MOVE WS-HASH-VALUE TO WS-PASSWORD-DIGEST.
+
+        LOOKUP-EMPLOYEE-BY-SLIPCODE.
+           MOVE "N" TO WS-EMP-FOUND
+           MOVE "00" TO WS-LOOKUP-STATUS
+           OPEN I-O USER-FILE
+           PERFORM UNTIL LOOKUP-FILE-END OR WS-EMP-FOUND = "Y"
+              READ USER-FILE NEXT
+                 AT END
+                    SET LOOKUP-FILE-END TO TRUE
+                 NOT AT END
+                    IF SLIP-CODE = USERNAME
+                       MOVE "Y" TO WS-EMP-FOUND
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE USER-FILE.
+
         PAYSLIP.
            PERFORM CLEAR-SCREEN
            DISPLAY "|=================================================|"
@@ -686,8 +982,10 @@
            DISPLAY "|=================================================|"
            DISPLAY "[ENTER PAYSLIP CODE]: " WITH NO ADVANCING
            ACCEPT USERNAME
+           DISPLAY "[ENTER PAYSLIP PERIOD]: " WITH NO ADVANCING
+           ACCEPT PAYSLIP-PERIOD
            OPEN I-O PAYSLIP-FILE 
-           READ PAYSLIP-FILE KEY IS USERNAME
+           READ PAYSLIP-FILE
            INVALID KEY
            DISPLAY "|=================================================|"
            DISPLAY "|||=============================================|||"
@@ -704,6 +1002,7 @@
                     CLOSE PAYSLIP-FILE
                     PERFORM MAIN-PARA
             NOT INVALID KEY
+           PERFORM LOOKUP-EMPLOYEE-BY-SLIPCODE
            DISPLAY " "
            DISPLAY "PAYSLIP PERIOD: " PAYSLIP-PERIOD
            DISPLAY "|=================================================|"
@@ -722,8 +1021,18 @@
            DISPLAY "|                  DEDUCTIONS                     |"
            DISPLAY "|=================================================|"
            DISPLAY "SSS: " FD-SSS
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "SSS NO: " EMPLOYEE-SSS-NO
+           END-IF
            DISPLAY "PAGIBIG: " FD-PAGIBIG
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "PAGIBIG NO: " EMPLOYEE-PAGIBIG-NO
+           END-IF
            DISPLAY "PHILHEALTH: " FD-PHILHEALTH
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "PHILHEALTH NO: " EMPLOYEE-PHILHEALTH-NO
+              DISPLAY "TIN: " EMPLOYEE-TIN
+           END-IF
            DISPLAY "LATE/S: " FD-LATE
            DISPLAY "ABSENT/S: " FD-ABSENT
            DISPLAY "UNDERTIME/S: " FD-UNDERTIME
@@ -734,11 +1043,121 @@
            DISPLAY "               NET PAY: " FD-NETPAY
            DISPLAY "|||=============================================|||"
            DISPLAY "|=================================================|"
-           CLOSE PAYSLIP-FILE 
+           DISPLAY "[EXPORT THIS PAYSLIP TO A FILE]? (Y/N): "
+              WITH NO ADVANCING
+           ACCEPT WS-EXPORT-CHOICE
+           IF WS-EXPORT-CHOICE = "Y" OR WS-EXPORT-CHOICE = "y"
+              PERFORM EXPORT-PAYSLIP
+           END-IF
+           IF WS-EMP-FOUND = "Y"
+              DISPLAY "[SEND THIS PAYSLIP TO EMPLOYEE EMAIL ON FILE]? "
+                 "(Y/N): " WITH NO ADVANCING
+              ACCEPT WS-SEND-CHOICE
+              IF WS-SEND-CHOICE = "Y" OR WS-SEND-CHOICE = "y"
+                 PERFORM SEND-PAYSLIP
+              END-IF
+           END-IF
+           CLOSE PAYSLIP-FILE
            DISPLAY "PRESS ANY KEY TO CONTINUE..."
            ACCEPT OMITTED
             PERFORM MAIN-PARA
         STOP RUN.
 
+       EXPORT-PAYSLIP.
+           MOVE SPACES TO WS-EXPORT-FILENAME
+           STRING "PAYSLIP_" FUNCTION TRIM(USERNAME) "_"
+              FUNCTION TRIM(PAYSLIP-PERIOD) ".txt"
+              DELIMITED BY SIZE INTO WS-EXPORT-FILENAME
+           OPEN OUTPUT PAYSLIP-EXPORT-FILE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "PAYSLIP PERIOD: " PAYSLIP-PERIOD
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "EMPLOYEE NAME: " EMP-NAME
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "BASIC PAY: " BASIC-SALARY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "OVERTIME PAY: " FD-OVERTIME
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "NIGHT DIFFERENTIAL: " FD-NIGHT-DIFF
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "HOLIDAY PAY: " FD-HOLIDAY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "TOTAL PAY: " FD-TOTAL-PAY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "SSS: " FD-SSS
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "PAGIBIG: " FD-PAGIBIG
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "PHILHEALTH: " FD-PHILHEALTH
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           IF WS-EMP-FOUND = "Y"
+              MOVE SPACES TO EXPORT-LINE
+              STRING "SSS NO: " EMPLOYEE-SSS-NO
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+              MOVE SPACES TO EXPORT-LINE
+              STRING "PAGIBIG NO: " EMPLOYEE-PAGIBIG-NO
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+              MOVE SPACES TO EXPORT-LINE
+              STRING "PHILHEALTH NO: " EMPLOYEE-PHILHEALTH-NO
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+              MOVE SPACES TO EXPORT-LINE
+              STRING "TIN: " EMPLOYEE-TIN
+                 DELIMITED BY SIZE INTO EXPORT-LINE
+              WRITE EXPORT-LINE
+           END-IF
+           MOVE SPACES TO EXPORT-LINE
+           STRING "LATE/S: " FD-LATE
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "ABSENT/S: " FD-ABSENT
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "UNDERTIME/S: " FD-UNDERTIME
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "TOTAL DEDUCTION: " FD-TOTAL-DEDUCTION
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           MOVE SPACES TO EXPORT-LINE
+           STRING "NET PAY: " FD-NETPAY
+              DELIMITED BY SIZE INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           CLOSE PAYSLIP-EXPORT-FILE
+           DISPLAY "EXPORTED TO: " WS-EXPORT-FILENAME.
+
+       SEND-PAYSLIP.
+           PERFORM EXPORT-PAYSLIP
+           MOVE SPACES TO WS-MAIL-CMD
+           STRING "python3 SendPayslip.py " WS-EXPORT-FILENAME " "
+              FUNCTION TRIM(EMPLOYEE-EMAIL)
+              DELIMITED BY SIZE INTO WS-MAIL-CMD
+           CALL "SYSTEM" USING BY REFERENCE WS-MAIL-CMD
+           DISPLAY "PAYSLIP SENT TO: " EMPLOYEE-EMAIL.
+
        CLEAR-SCREEN.
            CALL 'SYSTEM' USING 'clear'.
