@@ -0,0 +1,21 @@
+      *> Payslip record layout, shared by every program that opens
+      *> PAYSLIP-FILE (Payslip.txt) so the fields only need to change
+      *> in one place.
+       01  PAYSLIP-RECORD.
+           02  PAYSLIP-KEY.
+               03  USERNAME             PIC X(30).
+               03  PAYSLIP-PERIOD       PIC X(30).
+           02  EMP-NAME                 PIC X(30).
+           02  BASIC-SALARY             PIC 9(5).
+           02  FD-OVERTIME              PIC Z(6).99.
+           02  FD-NIGHT-DIFF            PIC Z(6).99.
+           02  FD-HOLIDAY               PIC Z(6).99.
+           02  FD-TOTAL-PAY             PIC Z(6).99.
+           02  FD-LATE                  PIC Z(6).99.
+           02  FD-ABSENT                PIC Z(6).99.
+           02  FD-UNDERTIME             PIC Z(6).99.
+           02  FD-SSS                   PIC 999.
+           02  FD-PAGIBIG               PIC 999.
+           02  FD-PHILHEALTH            PIC 999.
+           02  FD-TOTAL-DEDUCTION       PIC Z(6).99.
+           02  FD-NETPAY                PIC Z(6).99.
