@@ -0,0 +1,37 @@
+      *> Employee master record layout, shared by every program that
+      *> opens USER-FILE (Record.txt) so the fields only need to change
+      *> in one place.
+       01  USER-RECORD.
+           02  USER-ID                  PIC X(30).
+           02  USER-PASSWORD            PIC X(30).
+           02  EMPLOYEE-NAME            PIC X(30).
+           02  EMPLOYEE-DOB             PIC X(15).
+           02  EMPLOYEE-GENDER          PIC A(10).
+           02  EMPLOYEE-MARITAL-STATUS  PIC A(10).
+           02  EMPLOYEE-NATIONALITY     PIC A(10).
+           02  EMPLOYEE-EMAIL           PIC X(20).
+           02  EMPLOYEE-CONTACT         PIC X(12).
+           02  EMPLOYEE-ADDRESS         PIC X(40).
+           02  SLIP-CODE                PIC X(30).
+           02  EMPLOYEE-BASIC-SALARY    PIC 9(5).
+           02  EMPLOYEE-SSS-NO          PIC X(15).
+           02  EMPLOYEE-PHILHEALTH-NO   PIC X(15).
+           02  EMPLOYEE-PAGIBIG-NO      PIC X(15).
+           02  EMPLOYEE-TIN             PIC X(15).
+           02  YTD-BASIC                PIC 9(7)V99.
+           02  YTD-SSS                  PIC 9(7)V99.
+           02  YTD-PAGIBIG              PIC 9(7)V99.
+           02  YTD-PHILHEALTH           PIC 9(7)V99.
+           02  YTD-NETPAY               PIC 9(7)V99.
+           02  EMPLOYEE-ROLE            PIC X(15).
+               88  ROLE-HR-ADMIN        VALUE "HR-ADMIN".
+               88  ROLE-PAYROLL-ADMIN   VALUE "PAYROLL-ADMIN".
+               88  ROLE-EMPLOYEE        VALUE "EMPLOYEE".
+           02  EMPLOYEE-POSITION        PIC X(15).
+               88  POSITION-RANK-FILE   VALUE "RANK-FILE".
+               88  POSITION-SUPERVISOR  VALUE "SUPERVISOR".
+               88  POSITION-MANAGER     VALUE "MANAGER".
+           02  EMPLOYEE-STATUS          PIC X(10).
+               88  STATUS-ACTIVE        VALUE "ACTIVE".
+               88  STATUS-RESIGNED      VALUE "RESIGNED".
+               88  STATUS-TERMINATED    VALUE "TERMINATED".
