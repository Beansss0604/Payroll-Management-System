@@ -0,0 +1,5 @@
+      *> Audit trail line layout for AUDIT-FILE (AuditTrail.txt), written
+      *> by APPEND-AUDIT-LOG whenever USER-FILE or PAYSLIP-FILE is
+      *> rewritten, so a changed field can be traced back to who/when/
+      *> old value/new value.
+       01  AUDIT-LINE                  PIC X(160).
