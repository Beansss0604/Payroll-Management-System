@@ -0,0 +1,11 @@
+      *> Attendance summary record layout, written by the attendance
+      *> subsystem (Attendance.py / admin-att.py) for ATTENDANCE-FILE
+      *> (Attendance.txt), keyed by payslip code + period so payroll can
+      *> pull late/absent/undertime figures instead of re-keying them.
+       01  ATTENDANCE-RECORD.
+           02  ATTENDANCE-KEY.
+               03  ATT-SLIP-CODE        PIC X(30).
+               03  ATT-PERIOD           PIC X(30).
+           02  ATT-LATE-MINUTES         PIC 999.
+           02  ATT-ABSENT-DAYS          PIC 999.
+           02  ATT-UNDERTIME-HOURS      PIC 999.
