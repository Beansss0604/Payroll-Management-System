@@ -0,0 +1,21 @@
+      *> Leave-balance/request record layout, shared by every program that
+      *> opens LEAVE-FILE (Leave.txt). One record per employee (keyed by
+      *> USER-ID), holding running vacation/sick balances plus the most
+      *> recently filed leave request so payroll can check whether an
+      *> absence in the current period was covered by approved leave.
+       01  LEAVE-RECORD.
+           02  LEAVE-USER-ID            PIC X(30).
+           02  LEAVE-TYPE               PIC X(10).
+               88  LEAVE-VACATION       VALUE "VACATION".
+               88  LEAVE-SICK           VALUE "SICK".
+           02  LEAVE-START-DATE         PIC X(15).
+           02  LEAVE-END-DATE           PIC X(15).
+           02  LEAVE-PERIOD             PIC X(30).
+           02  LEAVE-DAYS               PIC 999.
+           02  LEAVE-STATUS             PIC X(10).
+               88  LEAVE-PENDING        VALUE "PENDING".
+               88  LEAVE-APPROVED       VALUE "APPROVED".
+               88  LEAVE-REJECTED       VALUE "REJECTED".
+               88  LEAVE-CLOSED         VALUE "CLOSED".
+           02  LEAVE-VACATION-BALANCE   PIC 999.
+           02  LEAVE-SICK-BALANCE       PIC 999.
