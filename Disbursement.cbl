@@ -0,0 +1,159 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. Disbursement.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PAYSLIP-FILE ASSIGN TO "Payslip.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PAYSLIP-KEY
+                ALTERNATE RECORD KEY IS USERNAME WITH DUPLICATES.
+
+            SELECT BANK-FILE ASSIGN TO "BankDisbursement.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT GL-FILE ASSIGN TO "GLJournal.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD PAYSLIP-FILE.
+            COPY "PAYREC.cpy".
+
+        FD BANK-FILE.
+        01 BANK-LINE PIC X(80).
+
+        FD GL-FILE.
+        01 GL-LINE PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 File-Status PIC XX.
+            88 File-End VALUE "10".
+        01 WS-DISB-PERIOD PIC X(30).
+        01 WS-DISB-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-DISB-TOTAL-BASIC PIC 9(9)V99 VALUE ZERO.
+        01 WS-DISB-TOTAL-SSS PIC 9(9)V99 VALUE ZERO.
+        01 WS-DISB-TOTAL-PAGIBIG PIC 9(9)V99 VALUE ZERO.
+        01 WS-DISB-TOTAL-PHILHEALTH PIC 9(9)V99 VALUE ZERO.
+        01 WS-DISB-TOTAL-NETPAY PIC 9(9)V99 VALUE ZERO.
+        01 WS-DISB-LINE-NAME PIC X(30).
+        01 WS-DISB-LINE-AMOUNT PIC Z(6).99.
+        01 WS-DISB-SSS PIC 9(7)V99.
+        01 WS-DISB-PAGIBIG PIC 9(7)V99.
+        01 WS-DISB-PHILHEALTH PIC 9(7)V99.
+        01 WS-DISB-NETPAY PIC 9(7)V99.
+
+        01 GL-TOTAL-BASIC PIC Z(9).99.
+        01 GL-TOTAL-SSS PIC Z(9).99.
+        01 GL-TOTAL-PAGIBIG PIC Z(9).99.
+        01 GL-TOTAL-PHILHEALTH PIC Z(9).99.
+        01 GL-TOTAL-NETPAY PIC Z(9).99.
+        01 GL-COUNT PIC ZZZZ9.
+
+        PROCEDURE DIVISION.
+        MAINLINE.
+           DISPLAY "|=================================================|"
+           DISPLAY "|||||   BANK DISBURSEMENT / GL EXPORT BATCH   |||||"
+           DISPLAY "|=================================================|"
+           DISPLAY "[ENTER PAYSLIP PERIOD]: " WITH NO ADVANCING
+           ACCEPT WS-DISB-PERIOD
+
+           OPEN INPUT PAYSLIP-FILE
+           OPEN OUTPUT BANK-FILE
+           OPEN OUTPUT GL-FILE
+
+           MOVE SPACES TO BANK-LINE
+           STRING "CODE       NAME                          "
+              "AMOUNT      ACCOUNT REF"
+              DELIMITED BY SIZE INTO BANK-LINE
+           WRITE BANK-LINE
+
+           MOVE "00" TO File-Status
+           PERFORM UNTIL File-End
+              READ PAYSLIP-FILE NEXT
+                 AT END
+                    SET File-End TO TRUE
+                 NOT AT END
+                    IF PAYSLIP-PERIOD = WS-DISB-PERIOD
+                       PERFORM WRITE-BANK-LINE
+                       PERFORM ACCUMULATE-GL-TOTALS
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE PAYSLIP-FILE
+
+           PERFORM WRITE-GL-SUMMARY
+           CLOSE BANK-FILE
+           CLOSE GL-FILE
+
+           DISPLAY "|=================================================|"
+           DISPLAY "EMPLOYEES DISBURSED: " WS-DISB-COUNT
+           DISPLAY "BANK FILE: BankDisbursement.txt"
+           DISPLAY "GL FILE:   GLJournal.txt"
+           DISPLAY "|=================================================|"
+           STOP RUN.
+
+        WRITE-BANK-LINE.
+           ADD 1 TO WS-DISB-COUNT
+           MOVE EMP-NAME TO WS-DISB-LINE-NAME
+           MOVE FD-NETPAY TO WS-DISB-LINE-AMOUNT
+           MOVE SPACES TO BANK-LINE
+           STRING FUNCTION TRIM(USERNAME) " "
+              FUNCTION TRIM(WS-DISB-LINE-NAME) " "
+              WS-DISB-LINE-AMOUNT "  " FUNCTION TRIM(USERNAME)
+              DELIMITED BY SIZE INTO BANK-LINE
+              ON OVERFLOW
+                 DISPLAY "WARNING: BANK LINE TRUNCATED FOR CODE: "
+                    USERNAME
+           END-STRING
+           WRITE BANK-LINE.
+
+        ACCUMULATE-GL-TOTALS.
+           MOVE FD-SSS TO WS-DISB-SSS
+           MOVE FD-PAGIBIG TO WS-DISB-PAGIBIG
+           MOVE FD-PHILHEALTH TO WS-DISB-PHILHEALTH
+           MOVE FD-NETPAY TO WS-DISB-NETPAY
+           ADD BASIC-SALARY TO WS-DISB-TOTAL-BASIC
+           ADD WS-DISB-SSS TO WS-DISB-TOTAL-SSS
+           ADD WS-DISB-PAGIBIG TO WS-DISB-TOTAL-PAGIBIG
+           ADD WS-DISB-PHILHEALTH TO WS-DISB-TOTAL-PHILHEALTH
+           ADD WS-DISB-NETPAY TO WS-DISB-TOTAL-NETPAY.
+
+        WRITE-GL-SUMMARY.
+           MOVE WS-DISB-COUNT TO GL-COUNT
+           MOVE WS-DISB-TOTAL-BASIC TO GL-TOTAL-BASIC
+           MOVE WS-DISB-TOTAL-SSS TO GL-TOTAL-SSS
+           MOVE WS-DISB-TOTAL-PAGIBIG TO GL-TOTAL-PAGIBIG
+           MOVE WS-DISB-TOTAL-PHILHEALTH TO GL-TOTAL-PHILHEALTH
+           MOVE WS-DISB-TOTAL-NETPAY TO GL-TOTAL-NETPAY
+
+           MOVE SPACES TO GL-LINE
+           STRING "GL JOURNAL SUMMARY - PERIOD: " WS-DISB-PERIOD
+              DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE
+           MOVE SPACES TO GL-LINE
+           STRING "EMPLOYEES: " GL-COUNT DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE
+           MOVE SPACES TO GL-LINE
+           STRING "TOTAL BASIC PAY: " GL-TOTAL-BASIC
+              DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE
+           MOVE SPACES TO GL-LINE
+           STRING "TOTAL SSS WITHHELD: " GL-TOTAL-SSS
+              DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE
+           MOVE SPACES TO GL-LINE
+           STRING "TOTAL PAG-IBIG WITHHELD: " GL-TOTAL-PAGIBIG
+              DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE
+           MOVE SPACES TO GL-LINE
+           STRING "TOTAL PHILHEALTH WITHHELD: " GL-TOTAL-PHILHEALTH
+              DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE
+           MOVE SPACES TO GL-LINE
+           STRING "TOTAL NET PAY DISBURSED: " GL-TOTAL-NETPAY
+              DELIMITED BY SIZE INTO GL-LINE
+           WRITE GL-LINE.
